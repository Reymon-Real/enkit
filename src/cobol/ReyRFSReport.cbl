@@ -0,0 +1,390 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyRFSReport.cbl     *** <*
+*> *** Date   - 03/10/2025           *** <*
+*> *** Update - 03/10/2025           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Daily subscription status    *** <*
+*> *** report                       *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyRFSReport.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+
+	INPUT-OUTPUT SECTION.
+
+		FILE-CONTROL.
+			COPY "files.env.cpy".
+			COPY "report.env.cpy".
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ********************
+*> *** File Section ***
+*> ********************
+
+	FILE SECTION.
+
+		COPY "files.fd.cpy".
+		COPY "report.fd.cpy".
+
+*> ***********************
+*> *** Working section ***
+*> ***********************
+
+	WORKING-STORAGE SECTION.
+
+		COPY "files.status.cpy".
+		COPY "report.status.cpy".
+
+		COPY "rfs.subscription-status.cpy".
+
+		01 RFS-LATEST-ID           USAGE BINARY-LONG VALUE 0.
+
+		01 RFS-RECORD-FOUND-FLAG PIC X(01) VALUE "N".
+			88 RFS-RECORD-FOUND VALUE "Y".
+
+		01 RFS-TODAY-DATE.
+			05 RFS-TODAY-YEAR   PIC 9(04).
+			05 RFS-TODAY-MONTH  PIC 9(02).
+			05 RFS-TODAY-DAY    PIC 9(02).
+
+		01 RFS-TODAY-NUM      PIC 9(08).
+		01 RFS-END-NUM        PIC 9(08).
+
+		01 RFS-DAYS-REMAINING PIC S9(06).
+
+		01 RFS-STATUS-TEXT    PIC X(15).
+
+		01 RFS-RPT-DATE-LINE.
+			05 FILLER            PIC X(14) VALUE "Report date : ".
+			05 RPT-YEAR          PIC 9(04).
+			05 FILLER            PIC X(01) VALUE "-".
+			05 RPT-MONTH         PIC 9(02).
+			05 FILLER            PIC X(01) VALUE "-".
+			05 RPT-DAY           PIC 9(02).
+
+		01 RFS-RPT-START-LINE.
+			05 FILLER            PIC X(14) VALUE "Start date  : ".
+			05 RPT-START-YEAR    PIC 9(04).
+			05 FILLER            PIC X(01) VALUE "-".
+			05 RPT-START-MONTH   PIC 9(02).
+			05 FILLER            PIC X(01) VALUE "-".
+			05 RPT-START-DAY     PIC 9(02).
+
+		01 RFS-RPT-END-LINE.
+			05 FILLER            PIC X(14) VALUE "End date    : ".
+			05 RPT-END-YEAR      PIC 9(04).
+			05 FILLER            PIC X(01) VALUE "-".
+			05 RPT-END-MONTH     PIC 9(02).
+			05 FILLER            PIC X(01) VALUE "-".
+			05 RPT-END-DAY       PIC 9(02).
+
+		01 RFS-RPT-DAYS-LINE.
+			05 FILLER            PIC X(18) VALUE "Days remaining : ".
+			05 RPT-DAYS-REMAINING PIC -(6)9.
+
+		01 RFS-RPT-STATUS-LINE.
+			05 FILLER            PIC X(14) VALUE "Status      : ".
+			05 RPT-STATUS-TEXT   PIC X(15).
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+		01 RFS-IN-SITE-CODE PIC X(08).
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function reads the most recent RFS-RECORD for the
+*>     given site and prints a plain-text summary (start date, end
+*>     date, days remaining and current status) to rfs-report.txt,
+*>     so operations does not have to dump the binary subscription
+*>     file by hand.
+*>
+*> Parameters:
+*>     RFS-IN-SITE-CODE identifies which installation's
+*>     subscription window to report on
+*>
+*> Return:
+*>     This function does not return any value
+*>
+
+PROCEDURE DIVISION USING RFS-IN-SITE-CODE.
+
+	MOVE 0 TO RETURN-CODE.
+	CALL "ReyValidateRFS" USING RFS-IN-SITE-CODE RFS-SUBSCRIPTION-STATUS.
+
+	IF RETURN-CODE NOT = 0
+		DISPLAY "ReyRFSReport - ReyValidateRFS ABORTED, RETURN-CODE "
+			RETURN-CODE UPON CONSOLE
+		GOBACK
+	END-IF.
+
+	PERFORM BUILD-STATUS-TEXT.
+
+	*> ReyValidateRFS only sets RETURN-CODE for an aborted I/O
+	*> operation, never for SUB-TAMPERED - and by the time it has
+	*> set SUB-TAMPERED it has already quarantined/deleted
+	*> rfs.dat, so READ-LATEST-RECORD's own OPEN INPUT would just
+	*> fail with an unrelated-looking file-status error. Report
+	*> the tampered status directly instead of trying to read a
+	*> file that is no longer there.
+	IF SUB-TAMPERED
+		PERFORM WRITE-STATUS-ONLY-REPORT
+		GOBACK
+	END-IF.
+
+	PERFORM READ-LATEST-RECORD.
+
+	IF RFS-RECORD-FOUND
+		PERFORM COMPUTE-DAYS-REMAINING
+		PERFORM WRITE-STATUS-REPORT
+	ELSE
+		PERFORM WRITE-STATUS-ONLY-REPORT
+	END-IF.
+
+	GOBACK.
+
+*> ******************************* <*
+*> *** READ-LATEST-RECORD        <*
+*> ******************************* <*
+
+READ-LATEST-RECORD.
+
+	OPEN INPUT RFS-FILE.
+
+	*> rfs.dat not existing at all yet is the same "nothing to
+	*> report yet" case ReyValidateRFS already reported above as
+	*> SUB-NOT-PROVISIONED - leave RFS-RECORD-FOUND-FLAG at "N" and
+	*> fall through to WRITE-STATUS-ONLY-REPORT instead of aborting.
+	IF RFS-STATUS-NOT-FOUND
+		GO TO READ-LATEST-RECORD-EXIT
+	END-IF.
+
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	PERFORM SCAN-NEXT-RECORD UNTIL RFS-STATUS-EOF.
+
+	IF RFS-RECORD-FOUND
+		MOVE RFS-IN-SITE-CODE TO SITE-CODE
+		MOVE RFS-LATEST-ID    TO SUBSCRIPTION-ID
+		READ RFS-FILE
+		IF NOT RFS-STATUS-OK
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+	END-IF.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+READ-LATEST-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** SCAN-NEXT-RECORD          <*
+*> *** One step of the ascending <*
+*> *** key scan; aborts on a     <*
+*> *** genuine read error so an  <*
+*> *** unexpected status never   <*
+*> *** loops forever             <*
+*> ******************************* <*
+
+SCAN-NEXT-RECORD.
+
+	READ RFS-FILE NEXT RECORD.
+
+	IF RFS-STATUS-EOF
+		GO TO SCAN-NEXT-RECORD-EXIT
+	END-IF.
+
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	IF SITE-CODE = RFS-IN-SITE-CODE
+		SET RFS-RECORD-FOUND TO TRUE
+		MOVE SUBSCRIPTION-ID TO RFS-LATEST-ID
+	END-IF.
+
+SCAN-NEXT-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** BUILD-STATUS-TEXT         <*
+*> ******************************* <*
+
+BUILD-STATUS-TEXT.
+
+	EVALUATE TRUE
+		WHEN SUB-NOT-STARTED
+			MOVE "NOT-STARTED" TO RFS-STATUS-TEXT
+		WHEN SUB-ACTIVE
+			MOVE "ACTIVE"      TO RFS-STATUS-TEXT
+		WHEN SUB-EXPIRED
+			MOVE "EXPIRED"     TO RFS-STATUS-TEXT
+		WHEN SUB-GRACE
+			MOVE "GRACE"       TO RFS-STATUS-TEXT
+		WHEN SUB-WARNING
+			MOVE "WARNING"     TO RFS-STATUS-TEXT
+		WHEN SUB-NOT-PROVISIONED
+			MOVE "NOT-PROVISIONED" TO RFS-STATUS-TEXT
+		WHEN SUB-TAMPERED
+			MOVE "TAMPERED"    TO RFS-STATUS-TEXT
+		WHEN OTHER
+			MOVE "UNKNOWN"     TO RFS-STATUS-TEXT
+	END-EVALUATE.
+
+BUILD-STATUS-TEXT-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** COMPUTE-DAYS-REMAINING    <*
+*> ******************************* <*
+
+COMPUTE-DAYS-REMAINING.
+
+	ACCEPT RFS-TODAY-DATE FROM DATE YYYYMMDD.
+
+	COMPUTE RFS-TODAY-NUM =
+		RFS-TODAY-YEAR * 10000 + RFS-TODAY-MONTH * 100 + RFS-TODAY-DAY.
+	COMPUTE RFS-END-NUM =
+		YEAR-END * 10000 + MONTH-END * 100 + DAY-END.
+
+	COMPUTE RFS-DAYS-REMAINING =
+		FUNCTION INTEGER-OF-DATE (RFS-END-NUM) -
+		FUNCTION INTEGER-OF-DATE (RFS-TODAY-NUM).
+
+COMPUTE-DAYS-REMAINING-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-STATUS-REPORT       <*
+*> ******************************* <*
+
+WRITE-STATUS-REPORT.
+
+	OPEN OUTPUT RFS-RPT-FILE.
+	IF NOT RFS-RPT-STATUS-OK
+		PERFORM HANDLE-RFS-RPT-ERROR
+	END-IF.
+
+	MOVE RFS-TODAY-YEAR  TO RPT-YEAR.
+	MOVE RFS-TODAY-MONTH TO RPT-MONTH.
+	MOVE RFS-TODAY-DAY   TO RPT-DAY.
+	MOVE RFS-RPT-DATE-LINE TO RFS-RPT-LINE.
+	WRITE RFS-RPT-LINE.
+
+	MOVE YEAR-START  TO RPT-START-YEAR.
+	MOVE MONTH-START TO RPT-START-MONTH.
+	MOVE DAY-START   TO RPT-START-DAY.
+	MOVE RFS-RPT-START-LINE TO RFS-RPT-LINE.
+	WRITE RFS-RPT-LINE.
+
+	MOVE YEAR-END  TO RPT-END-YEAR.
+	MOVE MONTH-END TO RPT-END-MONTH.
+	MOVE DAY-END   TO RPT-END-DAY.
+	MOVE RFS-RPT-END-LINE TO RFS-RPT-LINE.
+	WRITE RFS-RPT-LINE.
+
+	MOVE RFS-DAYS-REMAINING TO RPT-DAYS-REMAINING.
+	MOVE RFS-RPT-DAYS-LINE TO RFS-RPT-LINE.
+	WRITE RFS-RPT-LINE.
+
+	MOVE RFS-STATUS-TEXT TO RPT-STATUS-TEXT.
+	MOVE RFS-RPT-STATUS-LINE TO RFS-RPT-LINE.
+	WRITE RFS-RPT-LINE.
+
+	CLOSE RFS-RPT-FILE.
+	IF NOT RFS-RPT-STATUS-OK
+		PERFORM HANDLE-RFS-RPT-ERROR
+	END-IF.
+
+WRITE-STATUS-REPORT-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-STATUS-ONLY-REPORT  <*
+*> *** Used whenever there is no <*
+*> *** valid subscription record <*
+*> *** to report a window for -  <*
+*> *** SUB-TAMPERED (rfs.dat was <*
+*> *** just quarantined) and     <*
+*> *** SUB-NOT-PROVISIONED (no   <*
+*> *** record exists yet) - so   <*
+*> *** start/end/days-remaining  <*
+*> *** are never printed from an <*
+*> *** unpopulated record buffer <*
+*> ******************************* <*
+
+WRITE-STATUS-ONLY-REPORT.
+
+	ACCEPT RFS-TODAY-DATE FROM DATE YYYYMMDD.
+
+	OPEN OUTPUT RFS-RPT-FILE.
+	IF NOT RFS-RPT-STATUS-OK
+		PERFORM HANDLE-RFS-RPT-ERROR
+	END-IF.
+
+	MOVE RFS-TODAY-YEAR  TO RPT-YEAR.
+	MOVE RFS-TODAY-MONTH TO RPT-MONTH.
+	MOVE RFS-TODAY-DAY   TO RPT-DAY.
+	MOVE RFS-RPT-DATE-LINE TO RFS-RPT-LINE.
+	WRITE RFS-RPT-LINE.
+
+	MOVE RFS-STATUS-TEXT TO RPT-STATUS-TEXT.
+	MOVE RFS-RPT-STATUS-LINE TO RFS-RPT-LINE.
+	WRITE RFS-RPT-LINE.
+
+	CLOSE RFS-RPT-FILE.
+	IF NOT RFS-RPT-STATUS-OK
+		PERFORM HANDLE-RFS-RPT-ERROR
+	END-IF.
+
+WRITE-STATUS-ONLY-REPORT-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** HANDLE-RFS-RPT-ERROR      <*
+*> ******************************* <*
+
+HANDLE-RFS-RPT-ERROR.
+	DISPLAY "RFS-RPT-FILE ERROR - FILE STATUS " RFS-RPT-STATUS
+		UPON CONSOLE.
+	MOVE 16 TO RETURN-CODE.
+	GOBACK.
+
+HANDLE-RFS-RPT-ERROR-EXIT.
+	EXIT.
+
+	COPY "files.error.cpy".
