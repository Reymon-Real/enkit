@@ -0,0 +1,84 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyGetRFSStatus.cbl  *** <*
+*> *** Date   - 09/08/2026           *** <*
+*> *** Update - 09/08/2026           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Subscription gate for other  *** <*
+*> *** batch jobs to CALL           *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyGetRFSStatus.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+		01 RFS-IN-SITE-CODE PIC X(08).
+
+		COPY "rfs.subscription-status.cpy".
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function is the stable gate other batch jobs CALL
+*>     before they run, so production processing can refuse to
+*>     start when the subscription behind it has lapsed. It
+*>     delegates to ReyValidateRFS for the actual record read and
+*>     tamper/expiry evaluation, and reports the resulting status
+*>     both as its own output parameter and as RETURN-CODE, so it
+*>     can gate either a CALLing COBOL program or a standalone
+*>     executable checked by shell exit code.
+*>
+*> Parameters:
+*>     RFS-IN-SITE-CODE identifies which installation's
+*>     subscription window to gate on
+*>
+*> Return:
+*>     RFS-SUBSCRIPTION-STATUS and RETURN-CODE are both set to
+*>     SUB-NOT-STARTED, SUB-ACTIVE, SUB-WARNING, SUB-GRACE,
+*>     SUB-EXPIRED, SUB-NOT-PROVISIONED or SUB-TAMPERED - unless
+*>     ReyValidateRFS itself aborted, in which case RETURN-CODE
+*>     carries its abort code straight through instead
+*>
+
+PROCEDURE DIVISION USING RFS-IN-SITE-CODE RFS-SUBSCRIPTION-STATUS.
+
+	MOVE 0 TO RETURN-CODE.
+	CALL "ReyValidateRFS" USING RFS-IN-SITE-CODE RFS-SUBSCRIPTION-STATUS.
+
+	IF RETURN-CODE NOT = 0
+		DISPLAY "ReyGetRFSStatus - ReyValidateRFS ABORTED, RETURN-CODE "
+			RETURN-CODE UPON CONSOLE
+		GOBACK
+	END-IF.
+
+	MOVE RFS-SUBSCRIPTION-STATUS TO RETURN-CODE.
+	GOBACK.
