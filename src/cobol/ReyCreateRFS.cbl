@@ -19,7 +19,7 @@ PROGRAM-ID. ReyCreateRFS.
 *> ***************************
 
 ENVIRONMENT DIVISION.
-	
+
 	CONFIGURATION SECTION.
 
 		SOURCE-COMPUTER. Linux x86-64.
@@ -30,6 +30,7 @@ ENVIRONMENT DIVISION.
 
 		FILE-CONTROL.
 			COPY "files.env.cpy".
+			COPY "audit.env.cpy".
 
 *> *********************
 *> *** DATA DIVISION ***
@@ -42,8 +43,9 @@ DATA DIVISION.
 *> ********************
 
 	FILE SECTION.
-		
+
 		COPY "files.fd.cpy".
+		COPY "audit.fd.cpy".
 
 *> ***********************
 *> *** Working section ***
@@ -52,6 +54,10 @@ DATA DIVISION.
 	WORKING-STORAGE SECTION.
 
 		COPY "files.status.cpy".
+		COPY "audit.status.cpy".
+
+		COPY "files.backup-ws.cpy".
+		COPY "audit.log-ws.cpy".
 
 *> ***********************
 *> *** Linkage Section ***
@@ -65,9 +71,11 @@ DATA DIVISION.
 
 *>
 *> Behaviour:
-*>     This function only creates the rfs.dat file,
-*>     but care must be taken as it is equivalent
-*>     to creating it with the ‘w’ option
+*>     This function creates the rfs.dat file when it does not
+*>     already exist, or when it exists but holds no subscription
+*>     records at all. When rfs.dat already carries subscription
+*>     history, it is left untouched so a stray re-run never wipes
+*>     it.
 *>
 *> Parameters:
 *>     This function has no parameters
@@ -77,7 +85,85 @@ DATA DIVISION.
 *>
 
 PROCEDURE DIVISION.
-	
-	OPEN OUTPUT RFS-FILE.
-	CLOSE RFS-FILE.
+
+	PERFORM CREATE-IF-ABSENT.
 	GOBACK.
+
+*> ******************************* <*
+*> *** CREATE-IF-ABSENT         *** <*
+*> *** Only truncates/creates   *** <*
+*> *** rfs.dat when it is       *** <*
+*> *** genuinely absent or      *** <*
+*> *** holds no records at all  *** <*
+*> ******************************* <*
+
+CREATE-IF-ABSENT.
+
+	OPEN INPUT RFS-FILE.
+
+	IF RFS-STATUS-OK
+		READ RFS-FILE NEXT RECORD
+		IF RFS-STATUS-EOF
+			CLOSE RFS-FILE
+			IF NOT RFS-STATUS-OK
+				PERFORM HANDLE-RFS-ERROR
+			END-IF
+
+			PERFORM BACKUP-RFS-FILE
+
+			OPEN OUTPUT RFS-FILE
+			IF NOT RFS-STATUS-OK
+				PERFORM HANDLE-RFS-ERROR
+			END-IF
+
+			CLOSE RFS-FILE
+			IF NOT RFS-STATUS-OK
+				PERFORM HANDLE-RFS-ERROR
+			END-IF
+
+			MOVE "OVERWRITE" TO RFS-AUDIT-OPERATION
+			MOVE SPACES      TO RFS-AUDIT-SITE-CODE
+			MOVE 0           TO RFS-AUDIT-SUBSCRIPTION-ID
+			MOVE 0           TO RFS-AUDIT-OLD-END-DATE
+			MOVE 0           TO RFS-AUDIT-NEW-END-DATE
+			PERFORM LOG-RFS-AUDIT-EVENT
+		ELSE
+			IF NOT RFS-STATUS-OK
+				PERFORM HANDLE-RFS-ERROR
+			END-IF
+
+			CLOSE RFS-FILE
+			IF NOT RFS-STATUS-OK
+				PERFORM HANDLE-RFS-ERROR
+			END-IF
+		END-IF
+	ELSE
+		IF NOT RFS-STATUS-NOT-FOUND
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+
+		OPEN OUTPUT RFS-FILE
+		IF NOT RFS-STATUS-OK
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+
+		CLOSE RFS-FILE
+		IF NOT RFS-STATUS-OK
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+
+		MOVE "CREATE"   TO RFS-AUDIT-OPERATION
+		MOVE SPACES      TO RFS-AUDIT-SITE-CODE
+		MOVE 0           TO RFS-AUDIT-SUBSCRIPTION-ID
+		MOVE 0           TO RFS-AUDIT-OLD-END-DATE
+		MOVE 0           TO RFS-AUDIT-NEW-END-DATE
+		PERFORM LOG-RFS-AUDIT-EVENT
+	END-IF.
+
+CREATE-IF-ABSENT-EXIT.
+	EXIT.
+
+	COPY "files.backup.cpy".
+	COPY "audit.log.cpy".
+	COPY "files.error.cpy".
+	COPY "audit.error.cpy".
