@@ -30,10 +30,17 @@ ENVIRONMENT DIVISION.
 		file-control.
 			select SubscriptionFile
 				assign to "rfs.dat"
-				organization is sequential
-				access mode is sequential
+				organization is indexed
+				access mode is dynamic
+				record key is subscription-key
 			file status RFS-STATUS.
 
+			select AuditFile
+				assign to "rfs-audit.dat"
+				organization is line sequential
+				access mode is sequential
+			file status RFS-AUDIT-STATUS.
+
 *> *********************
 *> *** DATA DIVISION ***
 *> *********************
@@ -53,6 +60,16 @@ DATA DIVISION.
 	*> ************************** <*
 
 		01 SubscriptionRecord.
+			05 subscription-key.
+				10 site-code           pic x(08).
+				*> subscription-id has to be a zero-filled
+				*> numeric-display field, matching
+				*> files.fd.cpy's RFS-KEY, since this indexed
+				*> file's key is ordered by a raw byte
+				*> comparison and both FDs describe the same
+				*> physical rfs.dat.
+				10 subscription-id     pic 9(08).
+
 			05 signature           usage binary-long.
 			05 system-time-change  usage binary-long.
 			05 last-modified-file  usage binary-long.
@@ -64,10 +81,28 @@ DATA DIVISION.
 			05 day-start           usage binary-long.
 			05 month-start         usage binary-long.
 			05 year-start          usage binary-long.
-		
+			05 hour-start          usage binary-long.
+			05 minute-start        usage binary-long.
+			05 second-start        usage binary-long.
+
 			05 day-end             usage binary-long.
 			05 month-end           usage binary-long.
 			05 year-end            usage binary-long.
+			05 hour-end            usage binary-long.
+			05 minute-end          usage binary-long.
+			05 second-end          usage binary-long.
+
+			05 grace-days          usage binary-long.
+			05 warning-days        usage binary-long.
+
+	*> ************************* <*
+	*> *** Audit trail record *** <*
+	*> ************************* <*
+
+		fd AuditFile
+			data record is AuditLine.
+
+			01 AuditLine pic x(80).
 
 *> ***********************
 *> *** Working section ***
@@ -77,8 +112,58 @@ DATA DIVISION.
 
 		01 RFS-STATUS pic xx.
 
+		01 RFS-AUDIT-STATUS pic xx.
+
 		01 RESULT usage binary-long.
 
+		01 audit-operation       pic x(09).
+		01 audit-site-code       pic x(08).
+		01 audit-subscription-id usage binary-long value 0.
+		01 audit-old-end-date    pic 9(08) value 0.
+		01 audit-new-end-date    pic 9(08) value 0.
+
+		01 audit-today-date.
+			05 audit-today-year  pic 9(04).
+			05 audit-today-month pic 9(02).
+			05 audit-today-day   pic 9(02).
+
+		01 audit-today-time.
+			05 audit-today-hour   pic 9(02).
+			05 audit-today-minute pic 9(02).
+			05 audit-today-second pic 9(02).
+			05 filler             pic 9(02).
+
+		01 audit-detail-line.
+			05 audit-year                pic 9(04).
+			05 filler                    pic x(01) value "-".
+			05 audit-month               pic 9(02).
+			05 filler                    pic x(01) value "-".
+			05 audit-day                 pic 9(02).
+			05 filler                    pic x(01) value space.
+			05 audit-hour                pic 9(02).
+			05 filler                    pic x(01) value ":".
+			05 audit-minute              pic 9(02).
+			05 filler                    pic x(01) value ":".
+			05 audit-second              pic 9(02).
+			05 filler                    pic x(01) value space.
+			05 audit-operation-out       pic x(09).
+			05 audit-site-code-out       pic x(08).
+			05 filler                    pic x(01) value space.
+			05 audit-subscription-id-out pic z(7)9.
+			05 filler                    pic x(01) value space.
+			05 audit-old-end-date-out    pic 9(08).
+			05 filler                    pic x(01) value "-".
+			05 audit-new-end-date-out    pic 9(08).
+
+		01 backup-source-name pic x(20) value "rfs.dat".
+		01 backup-name        pic x(40).
+		01 backup-copy-type   pic x(01) value space.
+
+		01 backup-date.
+			05 backup-year  pic 9(04).
+			05 backup-month pic 9(02).
+			05 backup-day   pic 9(02).
+
 *> ***********************
 *> *** Linkage Section ***
 *> ***********************
@@ -100,9 +185,11 @@ PROCEDURE DIVISION.
 
 *>
 *> Behaviour:
-*>     This function only creates the rfs.dat file,
-*>     but care must be taken as it is equivalent
-*>     to creating it with the ‘w’ option
+*>     This function creates the rfs.dat file when it does not
+*>     already exist, or when it exists but holds no subscription
+*>     records at all. When rfs.dat already carries subscription
+*>     history, it is left untouched so a stray re-run never wipes
+*>     it.
 *>
 *> Parameters:
 *>     This function has no parameters
@@ -112,6 +199,200 @@ PROCEDURE DIVISION.
 *>
 
 entry "ReyCreateRFS"
-	open output SubscriptionFile
-	close SubscriptionFile
+	open input SubscriptionFile
+
+	if RFS-STATUS = "00"
+		read SubscriptionFile next record
+		if RFS-STATUS = "10"
+			close SubscriptionFile
+			if RFS-STATUS not = "00"
+				perform handle-rfs-error
+			end-if
+
+			perform backup-subscription-file
+
+			open output SubscriptionFile
+			if RFS-STATUS not = "00"
+				perform handle-rfs-error
+			end-if
+
+			close SubscriptionFile
+			if RFS-STATUS not = "00"
+				perform handle-rfs-error
+			end-if
+
+			move "OVERWRITE" to audit-operation
+			move spaces      to audit-site-code
+			move 0           to audit-subscription-id
+			move 0           to audit-old-end-date
+			move 0           to audit-new-end-date
+			perform log-audit-event
+		else
+			if RFS-STATUS not = "00"
+				perform handle-rfs-error
+			end-if
+
+			close SubscriptionFile
+			if RFS-STATUS not = "00"
+				perform handle-rfs-error
+			end-if
+		end-if
+	else
+		if RFS-STATUS not = "35"
+			perform handle-rfs-error
+		end-if
+
+		open output SubscriptionFile
+		if RFS-STATUS not = "00"
+			perform handle-rfs-error
+		end-if
+
+		close SubscriptionFile
+		if RFS-STATUS not = "00"
+			perform handle-rfs-error
+		end-if
+
+		move "CREATE"   to audit-operation
+		move spaces     to audit-site-code
+		move 0          to audit-subscription-id
+		move 0          to audit-old-end-date
+		move 0          to audit-new-end-date
+		perform log-audit-event
+	end-if
+
+	goback.
+
+*> ***************************************** <*
+*> *** backup-subscription-file          *** <*
+*> *** Copies rfs.dat aside, dated,      *** <*
+*> *** before it is truncated, mirroring *** <*
+*> *** files.backup.cpy's BACKUP-RFS-FILE*** <*
+*> ***************************************** <*
+
+backup-subscription-file.
+
+	accept backup-date from date yyyymmdd.
+	move spaces to backup-name.
+	string "rfs.dat.bak." delimited by size
+		backup-year  delimited by size
+		backup-month delimited by size
+		backup-day   delimited by size
+		into backup-name.
+
+	call "C$COPY" using backup-source-name backup-name backup-copy-type.
+
+backup-subscription-file-exit.
+	exit.
+
+*> ***************************************** <*
+*> *** handle-rfs-error                  *** <*
+*> *** Logs a bad file status and aborts *** <*
+*> *** the run, mirroring               *** <*
+*> *** files.error.cpy's HANDLE-RFS-ERROR*** <*
+*> ***************************************** <*
+
+handle-rfs-error.
+
+	display "RFS-FILE ERROR - FILE STATUS " RFS-STATUS upon console.
+	move 16 to return-code.
 	goback.
+
+handle-rfs-error-exit.
+	exit.
+
+*> ***************************************** <*
+*> *** log-audit-event                   *** <*
+*> *** Appends one timestamped line to   *** <*
+*> *** rfs-audit.dat for a create or     *** <*
+*> *** overwrite event, mirroring        *** <*
+*> *** audit.log.cpy's LOG-RFS-AUDIT-    *** <*
+*> *** EVENT                             *** <*
+*> ***************************************** <*
+
+log-audit-event.
+
+	accept audit-today-date from date yyyymmdd.
+	accept audit-today-time from time.
+
+	perform open-audit-file.
+	perform format-audit-line.
+
+	move audit-detail-line to AuditLine.
+	write AuditLine.
+	if RFS-AUDIT-STATUS not = "00"
+		perform handle-rfs-audit-error
+	end-if.
+
+	close AuditFile.
+	if RFS-AUDIT-STATUS not = "00"
+		perform handle-rfs-audit-error
+	end-if.
+
+log-audit-event-exit.
+	exit.
+
+*> ***************************************** <*
+*> *** open-audit-file                   *** <*
+*> *** rfs-audit.dat may not exist yet   *** <*
+*> *** on the very first event - fall    *** <*
+*> *** back to OUTPUT just once to       *** <*
+*> *** create it, then reopen for EXTEND *** <*
+*> ***************************************** <*
+
+open-audit-file.
+
+	open extend AuditFile.
+	if RFS-AUDIT-STATUS = "35"
+		open output AuditFile
+		if RFS-AUDIT-STATUS not = "00"
+			perform handle-rfs-audit-error
+		end-if
+
+		close AuditFile
+		if RFS-AUDIT-STATUS not = "00"
+			perform handle-rfs-audit-error
+		end-if
+
+		open extend AuditFile
+	end-if.
+	if RFS-AUDIT-STATUS not = "00"
+		perform handle-rfs-audit-error
+	end-if.
+
+open-audit-file-exit.
+	exit.
+
+format-audit-line.
+
+	move audit-today-year      to audit-year.
+	move audit-today-month     to audit-month.
+	move audit-today-day       to audit-day.
+	move audit-today-hour      to audit-hour.
+	move audit-today-minute    to audit-minute.
+	move audit-today-second    to audit-second.
+	move audit-operation       to audit-operation-out.
+	move audit-site-code       to audit-site-code-out.
+	move audit-subscription-id to audit-subscription-id-out.
+	move audit-old-end-date    to audit-old-end-date-out.
+	move audit-new-end-date    to audit-new-end-date-out.
+
+format-audit-line-exit.
+	exit.
+
+*> ***************************************** <*
+*> *** handle-rfs-audit-error             *** <*
+*> *** Logs a bad audit file status and   *** <*
+*> *** aborts the run, mirroring          *** <*
+*> *** audit.error.cpy's HANDLE-RFS-      *** <*
+*> *** AUDIT-ERROR                        *** <*
+*> ***************************************** <*
+
+handle-rfs-audit-error.
+
+	display "RFS-AUDIT-FILE ERROR - FILE STATUS " RFS-AUDIT-STATUS
+		upon console.
+	move 16 to return-code.
+	goback.
+
+handle-rfs-audit-error-exit.
+	exit.
