@@ -0,0 +1,94 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyRestoreRFS.cbl    *** <*
+*> *** Date   - 03/10/2025           *** <*
+*> *** Update - 03/10/2025           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Subscription file restore    *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyRestoreRFS.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ***********************
+*> *** Working section ***
+*> ***********************
+
+	WORKING-STORAGE SECTION.
+
+		COPY "files.backup-ws.cpy".
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+		01 RFS-IN-BACKUP-YEAR   USAGE BINARY-LONG.
+		01 RFS-IN-BACKUP-MONTH  USAGE BINARY-LONG.
+		01 RFS-IN-BACKUP-DAY    USAGE BINARY-LONG.
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function restores rfs.dat from the dated backup taken
+*>     by ReyCreateRFS (rfs.dat.bak.YYYYMMDD) for the year/month/day
+*>     given by the caller, undoing a mistaken re-run of the create
+*>     program.
+*>
+*> Parameters:
+*>     RFS-IN-BACKUP-YEAR, RFS-IN-BACKUP-MONTH, RFS-IN-BACKUP-DAY
+*>     identify which dated backup to restore
+*>
+*> Return:
+*>     This function does not return any value
+*>
+
+PROCEDURE DIVISION USING RFS-IN-BACKUP-YEAR RFS-IN-BACKUP-MONTH
+		RFS-IN-BACKUP-DAY.
+
+	PERFORM RESTORE-RFS-FILE.
+	GOBACK.
+
+*> ******************************* <*
+*> *** RESTORE-RFS-FILE          <*
+*> ******************************* <*
+
+RESTORE-RFS-FILE.
+
+	MOVE RFS-IN-BACKUP-YEAR  TO RFS-BACKUP-YEAR.
+	MOVE RFS-IN-BACKUP-MONTH TO RFS-BACKUP-MONTH.
+	MOVE RFS-IN-BACKUP-DAY   TO RFS-BACKUP-DAY.
+
+	PERFORM FORMAT-RFS-BACKUP-NAME.
+
+	CALL "C$COPY" USING RFS-BACKUP-NAME RFS-SOURCE-NAME RFS-COPY-TYPE.
+
+RESTORE-RFS-FILE-EXIT.
+	EXIT.
+
+	COPY "files.backup.cpy".
