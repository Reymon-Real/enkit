@@ -0,0 +1,376 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyRFSHistory.cbl    *** <*
+*> *** Date   - 09/08/2026           *** <*
+*> *** Update - 09/08/2026           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Yearly subscription/renewal  *** <*
+*> *** history summary              *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyRFSHistory.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+
+	INPUT-OUTPUT SECTION.
+
+		FILE-CONTROL.
+			COPY "files.env.cpy".
+			COPY "history.env.cpy".
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ********************
+*> *** File Section ***
+*> ********************
+
+	FILE SECTION.
+
+		COPY "files.fd.cpy".
+		COPY "history.fd.cpy".
+
+*> ***********************
+*> *** Working section ***
+*> ***********************
+
+	WORKING-STORAGE SECTION.
+
+		COPY "files.status.cpy".
+		COPY "history.status.cpy".
+
+		*> One accumulator slot per calendar year seen across every
+		*> site's renewal history; 50 years is comfortably more than
+		*> this subsystem will ever need to summarise in one run.
+		01 RFS-HIST-YEAR-TABLE.
+			05 RFS-HIST-YEAR-ENTRY OCCURS 50 TIMES.
+				10 RFS-HIST-YEAR           PIC 9(04).
+				10 RFS-HIST-TOTAL-DAYS     PIC 9(08).
+				10 RFS-HIST-RENEWAL-COUNT  PIC 9(04).
+				10 RFS-HIST-LAPSE-COUNT    PIC 9(04).
+
+		01 RFS-HIST-YEAR-COUNT  PIC 9(04) VALUE 0.
+		01 RFS-HIST-SEARCH-IDX  PIC 9(04).
+		01 RFS-HIST-TARGET-YEAR PIC 9(04).
+
+		01 RFS-HIST-FOUND-FLAG PIC X(01) VALUE "N".
+			88 RFS-HIST-FOUND VALUE "Y".
+
+		01 RFS-HIST-PREV-SITE-CODE PIC X(08) VALUE SPACES.
+		01 RFS-HIST-PREV-END-NUM   PIC 9(08) VALUE 0.
+
+		01 RFS-HIST-HAVE-PREV-FLAG PIC X(01) VALUE "N".
+			88 RFS-HIST-HAVE-PREV VALUE "Y".
+
+		01 RFS-HIST-START-NUM PIC 9(08).
+		01 RFS-HIST-END-NUM   PIC 9(08).
+		01 RFS-HIST-SPAN-DAYS PIC 9(08).
+		01 RFS-HIST-GAP-DAYS  PIC S9(08).
+
+		01 RFS-HIST-RPT-IDX PIC 9(04).
+
+		01 RFS-HIST-TITLE-LINE PIC X(80)
+			VALUE "Subscription history summary by year".
+
+		01 RFS-HIST-COLUMN-LINE PIC X(80)
+			VALUE "Year  Subscribed-days  Renewals  Lapses".
+
+		01 RFS-HIST-DETAIL-LINE.
+			05 HIST-YEAR-OUT         PIC 9(04).
+			05 FILLER                PIC X(02) VALUE SPACES.
+			05 HIST-TOTAL-DAYS-OUT   PIC Z(07)9.
+			05 FILLER                PIC X(02) VALUE SPACES.
+			05 HIST-RENEWAL-OUT      PIC Z(03)9.
+			05 FILLER                PIC X(02) VALUE SPACES.
+			05 HIST-LAPSE-OUT        PIC Z(03)9.
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function reads every RFS-RECORD in rfs.dat, across
+*>     every site and every renewal, and totals subscribed days,
+*>     counts renewals and flags lapses (a gap between one
+*>     record's end date and the next record's start date for the
+*>     same site) per calendar year, writing the result to
+*>     rfs-history.txt. Read-only reporting snapshot, same as
+*>     ReyExportRFS - no signature or clock-rollback checks apply.
+*>
+*> Parameters:
+*>     This function has no parameters
+*>
+*> Return:
+*>     This function does not return any value
+*>
+
+PROCEDURE DIVISION.
+
+	PERFORM OPEN-HISTORY-FILES.
+	PERFORM ACCUMULATE-NEXT-RECORD UNTIL RFS-STATUS-EOF.
+	PERFORM CLOSE-HISTORY-FILES.
+	PERFORM WRITE-HISTORY-REPORT.
+	GOBACK.
+
+*> ******************************* <*
+*> *** OPEN-HISTORY-FILES        <*
+*> ******************************* <*
+
+OPEN-HISTORY-FILES.
+
+	OPEN INPUT RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	OPEN OUTPUT RFS-HIST-FILE.
+	IF NOT RFS-HIST-STATUS-OK
+		PERFORM HANDLE-RFS-HIST-ERROR
+	END-IF.
+
+OPEN-HISTORY-FILES-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** ACCUMULATE-NEXT-RECORD    <*
+*> *** Walks the whole indexed   <*
+*> *** file in ascending key     <*
+*> *** order - site-code major,  <*
+*> *** subscription-id minor -   <*
+*> *** so renewal history for a  <*
+*> *** site arrives in order     <*
+*> ******************************* <*
+
+ACCUMULATE-NEXT-RECORD.
+
+	READ RFS-FILE NEXT RECORD.
+
+	IF RFS-STATUS-EOF
+		GO TO ACCUMULATE-NEXT-RECORD-EXIT
+	END-IF.
+
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	PERFORM ACCUMULATE-RECORD.
+
+ACCUMULATE-NEXT-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** ACCUMULATE-RECORD         <*
+*> *** Adds this record's span   <*
+*> *** to its start-year's       <*
+*> *** bucket, and - when it is  <*
+*> *** a renewal of the same     <*
+*> *** site as the previous      <*
+*> *** record - counts it as a   <*
+*> *** renewal and checks for a  <*
+*> *** lapse between the two     <*
+*> ******************************* <*
+
+ACCUMULATE-RECORD.
+
+	COMPUTE RFS-HIST-START-NUM =
+		YEAR-START * 10000 + MONTH-START * 100 + DAY-START.
+	COMPUTE RFS-HIST-END-NUM =
+		YEAR-END * 10000 + MONTH-END * 100 + DAY-END.
+	COMPUTE RFS-HIST-SPAN-DAYS =
+		FUNCTION INTEGER-OF-DATE (RFS-HIST-END-NUM) -
+		FUNCTION INTEGER-OF-DATE (RFS-HIST-START-NUM) + 1.
+
+	MOVE YEAR-START TO RFS-HIST-TARGET-YEAR.
+	PERFORM FIND-OR-ADD-YEAR-SLOT.
+
+	ADD RFS-HIST-SPAN-DAYS
+		TO RFS-HIST-TOTAL-DAYS (RFS-HIST-SEARCH-IDX).
+
+	IF RFS-HIST-HAVE-PREV AND SITE-CODE = RFS-HIST-PREV-SITE-CODE
+		ADD 1 TO RFS-HIST-RENEWAL-COUNT (RFS-HIST-SEARCH-IDX)
+
+		COMPUTE RFS-HIST-GAP-DAYS =
+			FUNCTION INTEGER-OF-DATE (RFS-HIST-START-NUM) -
+			FUNCTION INTEGER-OF-DATE (RFS-HIST-PREV-END-NUM) - 1
+		IF RFS-HIST-GAP-DAYS > 0
+			ADD 1 TO RFS-HIST-LAPSE-COUNT (RFS-HIST-SEARCH-IDX)
+		END-IF
+	END-IF.
+
+	MOVE SITE-CODE        TO RFS-HIST-PREV-SITE-CODE.
+	MOVE RFS-HIST-END-NUM TO RFS-HIST-PREV-END-NUM.
+	SET RFS-HIST-HAVE-PREV TO TRUE.
+
+ACCUMULATE-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** FIND-OR-ADD-YEAR-SLOT     <*
+*> *** Leaves RFS-HIST-SEARCH-   <*
+*> *** IDX pointing at           <*
+*> *** RFS-HIST-TARGET-YEAR's    <*
+*> *** bucket, adding a fresh    <*
+*> *** one if this is the first  <*
+*> *** record seen for that year <*
+*> ******************************* <*
+
+FIND-OR-ADD-YEAR-SLOT.
+
+	MOVE 0 TO RFS-HIST-SEARCH-IDX.
+	MOVE "N" TO RFS-HIST-FOUND-FLAG.
+	PERFORM SEARCH-YEAR-SLOT UNTIL RFS-HIST-FOUND.
+
+FIND-OR-ADD-YEAR-SLOT-EXIT.
+	EXIT.
+
+SEARCH-YEAR-SLOT.
+
+	ADD 1 TO RFS-HIST-SEARCH-IDX.
+
+	IF RFS-HIST-SEARCH-IDX > RFS-HIST-YEAR-COUNT
+		PERFORM ADD-YEAR-SLOT
+		SET RFS-HIST-FOUND TO TRUE
+	ELSE
+		IF RFS-HIST-YEAR (RFS-HIST-SEARCH-IDX) = RFS-HIST-TARGET-YEAR
+			SET RFS-HIST-FOUND TO TRUE
+		END-IF
+	END-IF.
+
+SEARCH-YEAR-SLOT-EXIT.
+	EXIT.
+
+ADD-YEAR-SLOT.
+
+	IF RFS-HIST-YEAR-COUNT >= 50
+		PERFORM YEAR-TABLE-FULL-ERROR
+	END-IF.
+
+	ADD 1 TO RFS-HIST-YEAR-COUNT.
+	MOVE RFS-HIST-YEAR-COUNT TO RFS-HIST-SEARCH-IDX.
+
+	MOVE RFS-HIST-TARGET-YEAR TO RFS-HIST-YEAR (RFS-HIST-SEARCH-IDX).
+	MOVE 0 TO RFS-HIST-TOTAL-DAYS    (RFS-HIST-SEARCH-IDX).
+	MOVE 0 TO RFS-HIST-RENEWAL-COUNT (RFS-HIST-SEARCH-IDX).
+	MOVE 0 TO RFS-HIST-LAPSE-COUNT   (RFS-HIST-SEARCH-IDX).
+
+ADD-YEAR-SLOT-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** YEAR-TABLE-FULL-ERROR     <*
+*> *** RFS-HIST-YEAR-TABLE only  <*
+*> *** holds 50 distinct years;  <*
+*> *** abort rather than write   <*
+*> *** past the table end        <*
+*> ******************************* <*
+
+YEAR-TABLE-FULL-ERROR.
+	DISPLAY "RFS-HIST-YEAR-TABLE FULL - MORE THAN 50 DISTINCT YEARS"
+		UPON CONSOLE.
+	MOVE 16 TO RETURN-CODE.
+	GOBACK.
+
+YEAR-TABLE-FULL-ERROR-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** CLOSE-HISTORY-FILES       <*
+*> ******************************* <*
+
+CLOSE-HISTORY-FILES.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+CLOSE-HISTORY-FILES-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-HISTORY-REPORT      <*
+*> ******************************* <*
+
+WRITE-HISTORY-REPORT.
+
+	WRITE RFS-HIST-LINE FROM RFS-HIST-TITLE-LINE.
+	IF NOT RFS-HIST-STATUS-OK
+		PERFORM HANDLE-RFS-HIST-ERROR
+	END-IF.
+
+	WRITE RFS-HIST-LINE FROM RFS-HIST-COLUMN-LINE.
+	IF NOT RFS-HIST-STATUS-OK
+		PERFORM HANDLE-RFS-HIST-ERROR
+	END-IF.
+
+	MOVE 0 TO RFS-HIST-RPT-IDX.
+	PERFORM WRITE-YEAR-LINE UNTIL RFS-HIST-RPT-IDX >= RFS-HIST-YEAR-COUNT.
+
+	CLOSE RFS-HIST-FILE.
+	IF NOT RFS-HIST-STATUS-OK
+		PERFORM HANDLE-RFS-HIST-ERROR
+	END-IF.
+
+WRITE-HISTORY-REPORT-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-YEAR-LINE           <*
+*> ******************************* <*
+
+WRITE-YEAR-LINE.
+
+	ADD 1 TO RFS-HIST-RPT-IDX.
+
+	MOVE RFS-HIST-YEAR          (RFS-HIST-RPT-IDX) TO HIST-YEAR-OUT.
+	MOVE RFS-HIST-TOTAL-DAYS    (RFS-HIST-RPT-IDX) TO HIST-TOTAL-DAYS-OUT.
+	MOVE RFS-HIST-RENEWAL-COUNT (RFS-HIST-RPT-IDX) TO HIST-RENEWAL-OUT.
+	MOVE RFS-HIST-LAPSE-COUNT   (RFS-HIST-RPT-IDX) TO HIST-LAPSE-OUT.
+
+	WRITE RFS-HIST-LINE FROM RFS-HIST-DETAIL-LINE.
+	IF NOT RFS-HIST-STATUS-OK
+		PERFORM HANDLE-RFS-HIST-ERROR
+	END-IF.
+
+WRITE-YEAR-LINE-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** HANDLE-RFS-HIST-ERROR     <*
+*> ******************************* <*
+
+HANDLE-RFS-HIST-ERROR.
+	DISPLAY "RFS-HIST-FILE ERROR - FILE STATUS " RFS-HIST-STATUS
+		UPON CONSOLE.
+	MOVE 16 TO RETURN-CODE.
+	GOBACK.
+
+HANDLE-RFS-HIST-ERROR-EXIT.
+	EXIT.
+
+	COPY "files.error.cpy".
