@@ -0,0 +1,306 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyExportRFS.cbl     *** <*
+*> *** Date   - 09/08/2026           *** <*
+*> *** Update - 09/08/2026           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Subscription billing export  *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyExportRFS.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+
+	INPUT-OUTPUT SECTION.
+
+		FILE-CONTROL.
+			COPY "files.env.cpy".
+			COPY "export.env.cpy".
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ********************
+*> *** File Section ***
+*> ********************
+
+	FILE SECTION.
+
+		COPY "files.fd.cpy".
+		COPY "export.fd.cpy".
+
+*> ***********************
+*> *** Working section ***
+*> ***********************
+
+	WORKING-STORAGE SECTION.
+
+		COPY "files.status.cpy".
+		COPY "export.status.cpy".
+
+		01 RFS-EXPORT-TODAY-NUM    PIC 9(08).
+		*> ACCEPT FROM TIME always returns 8 digits (HHMMSSff);
+		*> keep the full width here and divide out the
+		*> hundredths where it is used, or the hour digits get
+		*> silently truncated off the front.
+		01 RFS-EXPORT-NOW-TIME-NUM PIC 9(08).
+		01 RFS-EXPORT-DAYS-PAST    PIC S9(08).
+		01 RFS-EXPORT-DAYS-TO-END  PIC S9(08).
+
+		01 RFS-EXPORT-CURRENT-TS PIC 9(14).
+		01 RFS-EXPORT-START-TS   PIC 9(14).
+		01 RFS-EXPORT-END-TS     PIC 9(14).
+
+		01 RFS-EXPORT-SITE-CODE       PIC X(08).
+		01 RFS-EXPORT-SUBSCRIPTION-ID PIC 9(08).
+		01 RFS-EXPORT-START-DATE      PIC 9(08).
+		01 RFS-EXPORT-START-TIME      PIC 9(06).
+		01 RFS-EXPORT-END-DATE        PIC 9(08).
+		01 RFS-EXPORT-END-TIME        PIC 9(06).
+		01 RFS-EXPORT-GRACE-DAYS      PIC 9(08).
+		01 RFS-EXPORT-STATUS-TEXT     PIC X(11).
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function reads every RFS-RECORD across every site and
+*>     renewal in rfs.dat and writes one CSV row per record to
+*>     rfs-export.csv (site-code, subscription-id, start date, end
+*>     date, grace-days and a computed status as of today), so
+*>     billing can pull the whole subscription history without
+*>     reading the binary file directly.
+*>
+*> Parameters:
+*>     This function has no parameters
+*>
+*> Return:
+*>     This function does not return any value
+*>
+
+PROCEDURE DIVISION.
+
+	PERFORM OPEN-EXPORT-FILES.
+	PERFORM WRITE-CSV-HEADER.
+	PERFORM EXPORT-NEXT-RECORD UNTIL RFS-STATUS-EOF.
+	PERFORM CLOSE-EXPORT-FILES.
+	GOBACK.
+
+*> ******************************* <*
+*> *** OPEN-EXPORT-FILES         <*
+*> ******************************* <*
+
+OPEN-EXPORT-FILES.
+
+	OPEN INPUT RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	OPEN OUTPUT RFS-EXPORT-FILE.
+	IF NOT RFS-EXPORT-STATUS-OK
+		PERFORM HANDLE-RFS-EXPORT-ERROR
+	END-IF.
+
+OPEN-EXPORT-FILES-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-CSV-HEADER          <*
+*> ******************************* <*
+
+WRITE-CSV-HEADER.
+
+	MOVE
+		"SITE-CODE,SUBSCRIPTION-ID,START-DATE,START-TIME,END-DATE,END-TIME,GRACE-DAYS,STATUS"
+		TO RFS-EXPORT-LINE.
+	WRITE RFS-EXPORT-LINE.
+	IF NOT RFS-EXPORT-STATUS-OK
+		PERFORM HANDLE-RFS-EXPORT-ERROR
+	END-IF.
+
+WRITE-CSV-HEADER-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** EXPORT-NEXT-RECORD        <*
+*> *** Walks the whole indexed   <*
+*> *** file in ascending key     <*
+*> *** order - every site and    <*
+*> *** every renewal, not just   <*
+*> *** the latest one            <*
+*> ******************************* <*
+
+EXPORT-NEXT-RECORD.
+
+	READ RFS-FILE NEXT RECORD.
+
+	IF RFS-STATUS-EOF
+		GO TO EXPORT-NEXT-RECORD-EXIT
+	END-IF.
+
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	PERFORM BUILD-EXPORT-STATUS-TEXT.
+	PERFORM WRITE-EXPORT-LINE.
+
+EXPORT-NEXT-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** BUILD-EXPORT-STATUS-TEXT  <*
+*> *** A plain today-vs-window   <*
+*> *** comparison, the same math <*
+*> *** ReyValidateRFS uses, but  <*
+*> *** without the signature or  <*
+*> *** clock-rollback checks -   <*
+*> *** this is a read-only       <*
+*> *** billing snapshot, not a   <*
+*> *** licence gate              <*
+*> ******************************* <*
+
+BUILD-EXPORT-STATUS-TEXT.
+
+	ACCEPT RFS-EXPORT-TODAY-NUM FROM DATE YYYYMMDD.
+	ACCEPT RFS-EXPORT-NOW-TIME-NUM FROM TIME.
+
+	COMPUTE RFS-EXPORT-START-DATE =
+		YEAR-START * 10000 + MONTH-START * 100 + DAY-START.
+	COMPUTE RFS-EXPORT-START-TIME =
+		HOUR-START * 10000 + MINUTE-START * 100 + SECOND-START.
+	COMPUTE RFS-EXPORT-END-DATE =
+		YEAR-END * 10000 + MONTH-END * 100 + DAY-END.
+	COMPUTE RFS-EXPORT-END-TIME =
+		HOUR-END * 10000 + MINUTE-END * 100 + SECOND-END.
+	MOVE GRACE-DAYS TO RFS-EXPORT-GRACE-DAYS.
+
+	COMPUTE RFS-EXPORT-CURRENT-TS =
+		RFS-EXPORT-TODAY-NUM * 1000000 +
+		(RFS-EXPORT-NOW-TIME-NUM / 100).
+	COMPUTE RFS-EXPORT-START-TS =
+		RFS-EXPORT-START-DATE * 1000000 + RFS-EXPORT-START-TIME.
+	COMPUTE RFS-EXPORT-END-TS =
+		RFS-EXPORT-END-DATE * 1000000 + RFS-EXPORT-END-TIME.
+
+	EVALUATE TRUE
+		WHEN RFS-EXPORT-CURRENT-TS < RFS-EXPORT-START-TS
+			MOVE "NOT-STARTED" TO RFS-EXPORT-STATUS-TEXT
+		WHEN RFS-EXPORT-CURRENT-TS > RFS-EXPORT-END-TS
+			COMPUTE RFS-EXPORT-DAYS-PAST =
+				FUNCTION INTEGER-OF-DATE (RFS-EXPORT-TODAY-NUM) -
+				FUNCTION INTEGER-OF-DATE (RFS-EXPORT-END-DATE)
+			IF RFS-EXPORT-DAYS-PAST <= GRACE-DAYS
+				MOVE "GRACE" TO RFS-EXPORT-STATUS-TEXT
+			ELSE
+				MOVE "EXPIRED" TO RFS-EXPORT-STATUS-TEXT
+			END-IF
+		WHEN OTHER
+			COMPUTE RFS-EXPORT-DAYS-TO-END =
+				FUNCTION INTEGER-OF-DATE (RFS-EXPORT-END-DATE) -
+				FUNCTION INTEGER-OF-DATE (RFS-EXPORT-TODAY-NUM)
+			IF RFS-EXPORT-DAYS-TO-END <= WARNING-DAYS
+				MOVE "WARNING" TO RFS-EXPORT-STATUS-TEXT
+			ELSE
+				MOVE "ACTIVE" TO RFS-EXPORT-STATUS-TEXT
+			END-IF
+	END-EVALUATE.
+
+BUILD-EXPORT-STATUS-TEXT-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-EXPORT-LINE         <*
+*> ******************************* <*
+
+WRITE-EXPORT-LINE.
+
+	MOVE SITE-CODE       TO RFS-EXPORT-SITE-CODE.
+	MOVE SUBSCRIPTION-ID TO RFS-EXPORT-SUBSCRIPTION-ID.
+
+	MOVE SPACES TO RFS-EXPORT-LINE.
+	STRING RFS-EXPORT-SITE-CODE       DELIMITED BY SPACE
+		","                            DELIMITED BY SIZE
+		RFS-EXPORT-SUBSCRIPTION-ID    DELIMITED BY SIZE
+		","                            DELIMITED BY SIZE
+		RFS-EXPORT-START-DATE         DELIMITED BY SIZE
+		","                            DELIMITED BY SIZE
+		RFS-EXPORT-START-TIME         DELIMITED BY SIZE
+		","                            DELIMITED BY SIZE
+		RFS-EXPORT-END-DATE           DELIMITED BY SIZE
+		","                            DELIMITED BY SIZE
+		RFS-EXPORT-END-TIME           DELIMITED BY SIZE
+		","                            DELIMITED BY SIZE
+		RFS-EXPORT-GRACE-DAYS         DELIMITED BY SIZE
+		","                            DELIMITED BY SIZE
+		RFS-EXPORT-STATUS-TEXT        DELIMITED BY SPACE
+		INTO RFS-EXPORT-LINE.
+
+	WRITE RFS-EXPORT-LINE.
+	IF NOT RFS-EXPORT-STATUS-OK
+		PERFORM HANDLE-RFS-EXPORT-ERROR
+	END-IF.
+
+WRITE-EXPORT-LINE-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** CLOSE-EXPORT-FILES        <*
+*> ******************************* <*
+
+CLOSE-EXPORT-FILES.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	CLOSE RFS-EXPORT-FILE.
+	IF NOT RFS-EXPORT-STATUS-OK
+		PERFORM HANDLE-RFS-EXPORT-ERROR
+	END-IF.
+
+CLOSE-EXPORT-FILES-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** HANDLE-RFS-EXPORT-ERROR   <*
+*> ******************************* <*
+
+HANDLE-RFS-EXPORT-ERROR.
+	DISPLAY "RFS-EXPORT-FILE ERROR - FILE STATUS " RFS-EXPORT-STATUS
+		UPON CONSOLE.
+	MOVE 16 TO RETURN-CODE.
+	GOBACK.
+
+HANDLE-RFS-EXPORT-ERROR-EXIT.
+	EXIT.
+
+	COPY "files.error.cpy".
