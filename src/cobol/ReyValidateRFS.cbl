@@ -0,0 +1,435 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyValidateRFS.cbl   *** <*
+*> *** Date   - 03/10/2025           *** <*
+*> *** Update - 03/10/2025           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Subscription status evaluator *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyValidateRFS.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+
+	INPUT-OUTPUT SECTION.
+
+		FILE-CONTROL.
+			COPY "files.env.cpy".
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ********************
+*> *** File Section ***
+*> ********************
+
+	FILE SECTION.
+
+		COPY "files.fd.cpy".
+
+*> ***********************
+*> *** Working section ***
+*> ***********************
+
+	WORKING-STORAGE SECTION.
+
+		COPY "files.status.cpy".
+
+		COPY "files.stamp-ws.cpy".
+
+		COPY "rfs.signature-ws.cpy".
+
+		01 RFS-CURRENT-NUM  PIC 9(08).
+		01 RFS-START-NUM    PIC 9(08).
+		01 RFS-END-NUM      PIC 9(08).
+		01 RFS-TODAY-NUM    PIC 9(08).
+		01 RFS-DAYS-PAST-END PIC S9(08).
+		01 RFS-DAYS-TO-END   PIC S9(08).
+
+		*> ACCEPT FROM TIME always returns 8 digits (HHMMSSff);
+		*> keep the full width here and divide out the
+		*> hundredths below, or the hour digits get silently
+		*> truncated off the front.
+		01 RFS-NOW-TIME-NUM PIC 9(08).
+
+		01 RFS-CURRENT-TS   PIC 9(14).
+		01 RFS-START-TS     PIC 9(14).
+		01 RFS-END-TS       PIC 9(14).
+
+		01 RFS-CLOCK-ROLLBACK-FLAG PIC X(01) VALUE "N".
+			88 RFS-CLOCK-ROLLBACK VALUE "Y".
+
+		*> How many days of drift between rfs.dat's OS-reported
+		*> modification date/today's date and the record's stamped
+		*> last-modified-file/system-time-change are tolerated before
+		*> a mismatch is treated as a genuine rollback. Zero means
+		*> any drift at all is suspect; raise it here if a known,
+		*> legitimate source of small clock skew ever shows up.
+		01 RFS-ROLLBACK-TOLERANCE-DAYS PIC 9(04) VALUE 0.
+
+		01 RFS-FILE-DATE-GAP  PIC S9(08).
+		01 RFS-CLOCK-DATE-GAP PIC S9(08).
+
+		01 RFS-LATEST-ID USAGE BINARY-LONG VALUE 0.
+
+		01 RFS-RECORD-FOUND-FLAG PIC X(01) VALUE "N".
+			88 RFS-RECORD-FOUND VALUE "Y".
+
+		01 RFS-FILE-OPEN-FLAG PIC X(01) VALUE "N".
+			88 RFS-FILE-OPEN VALUE "Y".
+
+		01 RFS-QUARANTINE-NAME      PIC X(40).
+		01 RFS-QUARANTINE-COPY-TYPE PIC X(01) VALUE SPACE.
+		01 RFS-QUARANTINE-DEL-STATUS USAGE BINARY-LONG VALUE 0.
+
+		01 RFS-QUARANTINE-STAMP.
+			05 RFS-QRN-DATE.
+				10 RFS-QRN-YEAR   PIC 9(04).
+				10 RFS-QRN-MONTH  PIC 9(02).
+				10 RFS-QRN-DAY    PIC 9(02).
+			05 RFS-QRN-TIME.
+				10 RFS-QRN-HOUR   PIC 9(02).
+				10 RFS-QRN-MINUTE PIC 9(02).
+				10 RFS-QRN-SECOND PIC 9(02).
+				10 FILLER         PIC 9(02).
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+		01 RFS-IN-SITE-CODE PIC X(08).
+
+		COPY "rfs.subscription-status.cpy".
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function reads RFS-RECORD and compares today's live
+*>     date, paired with the actual time of day, against
+*>     hour/minute/second-start and hour/minute/second-end
+*>     alongside day/month/year-start and day/month/year-end, to
+*>     decide whether the subscription is NOT-STARTED, ACTIVE,
+*>     WARNING (within warning-days of the end date), GRACE or
+*>     EXPIRED at the exact time of day recorded rather than only
+*>     at midnight. It also compares
+*>     system-time-change and last-modified-file against the
+*>     current date and rfs.dat's OS-reported modification date
+*>     to catch a probable system-clock rollback, and re-derives
+*>     the record's signature checksum to catch a record that
+*>     was hand-edited outside our own programs. Either check
+*>     failing is reported as SUB-TAMPERED and quarantines
+*>     rfs.dat. A site-code with no record at all is reported as
+*>     the separate SUB-NOT-PROVISIONED status instead - it is
+*>     the normal state for a site that has not been through
+*>     ReyWriteRFS yet, not evidence of tampering, and must never
+*>     quarantine the shared, multi-site rfs.dat.
+*>
+*> Parameters:
+*>     RFS-IN-SITE-CODE identifies which installation's
+*>     subscription window to evaluate
+*>
+*> Return:
+*>     RFS-SUBSCRIPTION-STATUS is set to SUB-NOT-STARTED,
+*>     SUB-ACTIVE, SUB-WARNING, SUB-GRACE, SUB-EXPIRED,
+*>     SUB-NOT-PROVISIONED or SUB-TAMPERED
+*>
+
+PROCEDURE DIVISION USING RFS-IN-SITE-CODE RFS-SUBSCRIPTION-STATUS.
+
+	PERFORM READ-SUBSCRIPTION-RECORD.
+	PERFORM DETECT-CLOCK-ROLLBACK.
+	IF RFS-FILE-OPEN
+		PERFORM CLOSE-SUBSCRIPTION-FILE
+	END-IF.
+	IF SUB-TAMPERED
+		PERFORM QUARANTINE-RFS-FILE
+	END-IF.
+	PERFORM EVALUATE-SUBSCRIPTION-STATUS.
+	GOBACK.
+
+*> ******************************* <*
+*> *** READ-SUBSCRIPTION-RECORD  <*
+*> ******************************* <*
+
+READ-SUBSCRIPTION-RECORD.
+
+	OPEN I-O RFS-FILE.
+
+	*> rfs.dat not existing at all yet is just as normal as it
+	*> existing with no record for this site - a brand-new site,
+	*> or one an operator hasn't provisioned yet - and must be
+	*> reported the same way, not aborted.
+	IF RFS-STATUS-NOT-FOUND
+		SET SUB-NOT-PROVISIONED TO TRUE
+		GO TO READ-SUBSCRIPTION-RECORD-EXIT
+	END-IF.
+
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	SET RFS-FILE-OPEN TO TRUE.
+
+	PERFORM FIND-LATEST-RECORD.
+
+	IF NOT RFS-RECORD-FOUND
+		SET SUB-NOT-PROVISIONED TO TRUE
+	ELSE
+		PERFORM VERIFY-RFS-SIGNATURE
+		IF RFS-SIGNATURE-INVALID
+			SET SUB-TAMPERED TO TRUE
+		END-IF
+	END-IF.
+
+READ-SUBSCRIPTION-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** FIND-LATEST-RECORD        <*
+*> *** rfs.dat now holds one     <*
+*> *** record per renewal, so    <*
+*> *** scan by ascending key to  <*
+*> *** find the most recent      <*
+*> *** entry, then reposition on <*
+*> *** it with a keyed random    <*
+*> *** read so it is current for <*
+*> *** a later REWRITE           <*
+*> ******************************* <*
+
+FIND-LATEST-RECORD.
+
+	PERFORM SCAN-NEXT-RECORD UNTIL RFS-STATUS-EOF.
+
+	IF RFS-RECORD-FOUND
+		MOVE RFS-IN-SITE-CODE TO SITE-CODE
+		MOVE RFS-LATEST-ID    TO SUBSCRIPTION-ID
+		READ RFS-FILE
+		IF NOT RFS-STATUS-OK
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+	END-IF.
+
+FIND-LATEST-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** SCAN-NEXT-RECORD          <*
+*> *** One step of the ascending <*
+*> *** key scan; skips records   <*
+*> *** for other sites and       <*
+*> *** aborts on a genuine read  <*
+*> *** error so an unexpected    <*
+*> *** status never loops        <*
+*> *** forever                   <*
+*> ******************************* <*
+
+SCAN-NEXT-RECORD.
+
+	READ RFS-FILE NEXT RECORD.
+
+	IF RFS-STATUS-EOF
+		GO TO SCAN-NEXT-RECORD-EXIT
+	END-IF.
+
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	IF SITE-CODE = RFS-IN-SITE-CODE
+		SET RFS-RECORD-FOUND TO TRUE
+		MOVE SUBSCRIPTION-ID TO RFS-LATEST-ID
+	END-IF.
+
+SCAN-NEXT-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** DETECT-CLOCK-ROLLBACK     <*
+*> *** Compares the record's     <*
+*> *** last-modified-file and    <*
+*> *** system-time-change        <*
+*> *** against, respectively,    <*
+*> *** rfs.dat's OS-reported     <*
+*> *** modification date and     <*
+*> *** today's date, flagging    <*
+*> *** a mismatch wider than     <*
+*> *** RFS-ROLLBACK-TOLERANCE-   <*
+*> *** DAYS as a probable        <*
+*> *** clock rollback            <*
+*> ******************************* <*
+
+DETECT-CLOCK-ROLLBACK.
+
+	IF SUB-TAMPERED OR SUB-NOT-PROVISIONED
+		GO TO DETECT-CLOCK-ROLLBACK-EXIT
+	END-IF.
+
+	PERFORM GET-RFS-FILE-INFO.
+	ACCEPT RFS-TODAY-NUM FROM DATE YYYYMMDD.
+
+	COMPUTE RFS-FILE-DATE-GAP =
+		FUNCTION INTEGER-OF-DATE (LAST-MODIFIED-FILE) -
+		FUNCTION INTEGER-OF-DATE (RFS-FILE-INFO-DATE).
+	IF RFS-FILE-DATE-GAP > RFS-ROLLBACK-TOLERANCE-DAYS
+		SET RFS-CLOCK-ROLLBACK TO TRUE
+	END-IF.
+
+	COMPUTE RFS-CLOCK-DATE-GAP =
+		FUNCTION INTEGER-OF-DATE (SYSTEM-TIME-CHANGE) -
+		FUNCTION INTEGER-OF-DATE (RFS-TODAY-NUM).
+	IF RFS-CLOCK-DATE-GAP > RFS-ROLLBACK-TOLERANCE-DAYS
+		SET RFS-CLOCK-ROLLBACK TO TRUE
+	END-IF.
+
+	IF RFS-CLOCK-ROLLBACK
+		SET SUB-TAMPERED TO TRUE
+	ELSE
+		MOVE RFS-TODAY-NUM TO SYSTEM-TIME-CHANGE
+		REWRITE RFS-RECORD
+		IF NOT RFS-STATUS-OK
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+	END-IF.
+
+DETECT-CLOCK-ROLLBACK-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** QUARANTINE-RFS-FILE       <*
+*> *** Moves the tampered        <*
+*> *** rfs.dat aside to a        <*
+*> *** timestamped quarantine    <*
+*> *** copy and removes the      <*
+*> *** original, so the next     <*
+*> *** OPEN anything in this     <*
+*> *** subsystem attempts sees   <*
+*> *** no subscription file at   <*
+*> *** all and halts rather      <*
+*> *** than trusting a tampered  <*
+*> *** record - an operator must <*
+*> *** restore a known-good      <*
+*> *** backup (ReyRestoreRFS)    <*
+*> *** before processing can     <*
+*> *** resume                    <*
+*> ******************************* <*
+
+QUARANTINE-RFS-FILE.
+
+	DISPLAY "RFS-FILE TAMPER DETECTED - QUARANTINING rfs.dat"
+		UPON CONSOLE.
+
+	ACCEPT RFS-QRN-DATE FROM DATE YYYYMMDD.
+	ACCEPT RFS-QRN-TIME FROM TIME.
+
+	MOVE SPACES TO RFS-QUARANTINE-NAME.
+	STRING "rfs.dat.quarantine." DELIMITED BY SIZE
+		RFS-QRN-YEAR               DELIMITED BY SIZE
+		RFS-QRN-MONTH              DELIMITED BY SIZE
+		RFS-QRN-DAY                DELIMITED BY SIZE
+		RFS-QRN-HOUR               DELIMITED BY SIZE
+		RFS-QRN-MINUTE             DELIMITED BY SIZE
+		RFS-QRN-SECOND             DELIMITED BY SIZE
+		INTO RFS-QUARANTINE-NAME.
+
+	CALL "C$COPY" USING RFS-FILE-NAME RFS-QUARANTINE-NAME
+		RFS-QUARANTINE-COPY-TYPE.
+
+	CALL "CBL_DELETE_FILE" USING RFS-FILE-NAME
+		RETURNING RFS-QUARANTINE-DEL-STATUS.
+
+QUARANTINE-RFS-FILE-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** CLOSE-SUBSCRIPTION-FILE   <*
+*> ******************************* <*
+
+CLOSE-SUBSCRIPTION-FILE.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+CLOSE-SUBSCRIPTION-FILE-EXIT.
+	EXIT.
+
+*> ********************************** <*
+*> *** EVALUATE-SUBSCRIPTION-STATUS <*
+*> ********************************** <*
+
+EVALUATE-SUBSCRIPTION-STATUS.
+
+	IF SUB-TAMPERED OR SUB-NOT-PROVISIONED
+		GO TO EVALUATE-SUBSCRIPTION-STATUS-EXIT
+	END-IF.
+
+	ACCEPT RFS-CURRENT-NUM FROM DATE YYYYMMDD.
+	COMPUTE RFS-START-NUM =
+		YEAR-START * 10000 + MONTH-START * 100 + DAY-START.
+	COMPUTE RFS-END-NUM =
+		YEAR-END * 10000 + MONTH-END * 100 + DAY-END.
+
+	ACCEPT RFS-NOW-TIME-NUM FROM TIME.
+
+	COMPUTE RFS-CURRENT-TS =
+		RFS-CURRENT-NUM * 1000000 + (RFS-NOW-TIME-NUM / 100).
+	COMPUTE RFS-START-TS =
+		RFS-START-NUM * 1000000 +
+		(HOUR-START * 10000 + MINUTE-START * 100 + SECOND-START).
+	COMPUTE RFS-END-TS =
+		RFS-END-NUM * 1000000 +
+		(HOUR-END * 10000 + MINUTE-END * 100 + SECOND-END).
+
+	EVALUATE TRUE
+		WHEN RFS-CURRENT-TS < RFS-START-TS
+			SET SUB-NOT-STARTED TO TRUE
+		WHEN RFS-CURRENT-TS > RFS-END-TS
+			COMPUTE RFS-DAYS-PAST-END =
+				FUNCTION INTEGER-OF-DATE (RFS-CURRENT-NUM) -
+				FUNCTION INTEGER-OF-DATE (RFS-END-NUM)
+			IF RFS-DAYS-PAST-END <= GRACE-DAYS
+				SET SUB-GRACE TO TRUE
+			ELSE
+				SET SUB-EXPIRED TO TRUE
+			END-IF
+		WHEN OTHER
+			COMPUTE RFS-DAYS-TO-END =
+				FUNCTION INTEGER-OF-DATE (RFS-END-NUM) -
+				FUNCTION INTEGER-OF-DATE (RFS-CURRENT-NUM)
+			IF RFS-DAYS-TO-END <= WARNING-DAYS
+				SET SUB-WARNING TO TRUE
+			ELSE
+				SET SUB-ACTIVE TO TRUE
+			END-IF
+	END-EVALUATE.
+
+EVALUATE-SUBSCRIPTION-STATUS-EXIT.
+	EXIT.
+
+	COPY "files.stamp.cpy".
+	COPY "rfs.signature.cpy".
+	COPY "files.error.cpy".
