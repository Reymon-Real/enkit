@@ -0,0 +1,331 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyRenewRFS.cbl      *** <*
+*> *** Date   - 03/10/2025           *** <*
+*> *** Update - 03/10/2025           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Subscription renewal         *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyRenewRFS.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+
+	INPUT-OUTPUT SECTION.
+
+		FILE-CONTROL.
+			COPY "files.env.cpy".
+			COPY "audit.env.cpy".
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ********************
+*> *** File Section ***
+*> ********************
+
+	FILE SECTION.
+
+		COPY "files.fd.cpy".
+		COPY "audit.fd.cpy".
+
+*> ***********************
+*> *** Working section ***
+*> ***********************
+
+	WORKING-STORAGE SECTION.
+
+		COPY "files.status.cpy".
+		COPY "audit.status.cpy".
+
+		COPY "files.stamp-ws.cpy".
+
+		COPY "rfs.signature-ws.cpy".
+
+		COPY "audit.log-ws.cpy".
+
+		01 RFS-TODAY-DATE.
+			05 RFS-TODAY-YEAR   PIC 9(04).
+			05 RFS-TODAY-MONTH  PIC 9(02).
+			05 RFS-TODAY-DAY    PIC 9(02).
+
+		01 RFS-LATEST-ID           USAGE BINARY-LONG VALUE 0.
+		01 RFS-NEW-SUBSCRIPTION-ID USAGE BINARY-LONG VALUE 0.
+
+		01 RFS-RECORD-FOUND-FLAG PIC X(01) VALUE "N".
+			88 RFS-RECORD-FOUND VALUE "Y".
+
+		01 RFS-OLD-END-NUM  PIC 9(08).
+		01 RFS-NEW-END-INT  USAGE BINARY-LONG.
+		01 RFS-NEW-END-NUM  PIC 9(08).
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+		01 RFS-IN-SITE-CODE PIC X(08).
+		01 RFS-IN-TERM-DAYS USAGE BINARY-LONG.
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function extends the current subscription by
+*>     RFS-IN-TERM-DAYS, appending a new RFS-RECORD keyed by the
+*>     next subscription-id rather than overwriting the latest
+*>     one, so rfs.dat's renewal history (added when RFS-FILE was
+*>     converted to an indexed file) is preserved across renewals
+*>     the same way it is across the original create. The new
+*>     record carries day/month/year-start and grace-days forward
+*>     unchanged and only advances the end date.
+*>
+*> Parameters:
+*>     RFS-IN-SITE-CODE identifies which installation's
+*>     subscription window to renew
+*>     RFS-IN-TERM-DAYS - number of days to extend the current
+*>     end date by
+*>
+*> Return:
+*>     RETURN-CODE is zero on success, non-zero when there is no
+*>     existing subscription to renew or the write could not be
+*>     completed (see RFS-STATUS handling)
+*>
+
+PROCEDURE DIVISION USING RFS-IN-SITE-CODE RFS-IN-TERM-DAYS.
+
+	PERFORM READ-LATEST-RECORD.
+	PERFORM BUILD-RENEWED-RECORD.
+	PERFORM WRITE-RENEWED-RECORD.
+	PERFORM STAMP-LAST-MODIFIED.
+	PERFORM LOG-RENEW-EVENT.
+	GOBACK.
+
+*> ******************************* <*
+*> *** READ-LATEST-RECORD        <*
+*> *** Scans ascending by key to <*
+*> *** find the subscription-id  <*
+*> *** being renewed, the same   <*
+*> *** way ReyValidateRFS does   <*
+*> ******************************* <*
+
+READ-LATEST-RECORD.
+
+	OPEN I-O RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	PERFORM SCAN-NEXT-RECORD UNTIL RFS-STATUS-EOF.
+
+	IF NOT RFS-RECORD-FOUND
+		PERFORM HANDLE-NO-RECORD-TO-RENEW
+	END-IF.
+
+	MOVE RFS-IN-SITE-CODE TO SITE-CODE.
+	MOVE RFS-LATEST-ID    TO SUBSCRIPTION-ID.
+	READ RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+READ-LATEST-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** SCAN-NEXT-RECORD          <*
+*> ******************************* <*
+
+SCAN-NEXT-RECORD.
+
+	READ RFS-FILE NEXT RECORD.
+
+	IF RFS-STATUS-EOF
+		GO TO SCAN-NEXT-RECORD-EXIT
+	END-IF.
+
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	IF SITE-CODE = RFS-IN-SITE-CODE
+		SET RFS-RECORD-FOUND TO TRUE
+		MOVE SUBSCRIPTION-ID TO RFS-LATEST-ID
+	END-IF.
+
+SCAN-NEXT-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** BUILD-RENEWED-RECORD      <*
+*> *** RFS-RECORD still holds    <*
+*> *** the latest record read    <*
+*> *** above; turn it into the   <*
+*> *** next renewal in place in  <*
+*> *** WORKING-STORAGE terms,    <*
+*> *** before it is WRITE'n out  <*
+*> *** under a new key           <*
+*> ******************************* <*
+
+BUILD-RENEWED-RECORD.
+
+	ACCEPT RFS-TODAY-DATE FROM DATE YYYYMMDD.
+
+	COMPUTE RFS-OLD-END-NUM =
+		YEAR-END * 10000 + MONTH-END * 100 + DAY-END.
+
+	COMPUTE RFS-NEW-END-INT =
+		FUNCTION INTEGER-OF-DATE (RFS-OLD-END-NUM) + RFS-IN-TERM-DAYS.
+
+	COMPUTE RFS-NEW-END-NUM = FUNCTION DATE-OF-INTEGER (RFS-NEW-END-INT).
+
+	MOVE RFS-NEW-END-NUM(7:2) TO DAY-END.
+	MOVE RFS-NEW-END-NUM(5:2) TO MONTH-END.
+	MOVE RFS-NEW-END-NUM(1:4) TO YEAR-END.
+
+	MOVE RFS-TODAY-DAY   TO DAY-CURRENT.
+	MOVE RFS-TODAY-MONTH TO MONTH-CURRENT.
+	MOVE RFS-TODAY-YEAR  TO YEAR-CURRENT.
+
+	COMPUTE SYSTEM-TIME-CHANGE =
+		RFS-TODAY-YEAR * 10000 + RFS-TODAY-MONTH * 100 + RFS-TODAY-DAY.
+
+	MOVE 0 TO LAST-MODIFIED-FILE.
+
+	ADD 1 TO RFS-LATEST-ID GIVING RFS-NEW-SUBSCRIPTION-ID.
+	MOVE RFS-NEW-SUBSCRIPTION-ID TO SUBSCRIPTION-ID.
+
+	PERFORM COMPUTE-RFS-SIGNATURE.
+
+BUILD-RENEWED-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-RENEWED-RECORD      <*
+*> *** Appends the renewal as a  <*
+*> *** brand new key so earlier  <*
+*> *** history is left intact    <*
+*> ******************************* <*
+
+WRITE-RENEWED-RECORD.
+
+	WRITE RFS-RECORD.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+WRITE-RENEWED-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** STAMP-LAST-MODIFIED       <*
+*> *** Records the OS-reported   <*
+*> *** modification date of      <*
+*> *** rfs.dat inside the new    <*
+*> *** renewal record, the same  <*
+*> *** as ReyWriteRFS does for a <*
+*> *** freshly provisioned one   <*
+*> ******************************* <*
+
+STAMP-LAST-MODIFIED.
+
+	PERFORM GET-RFS-FILE-INFO.
+
+	OPEN I-O RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	MOVE RFS-IN-SITE-CODE        TO SITE-CODE.
+	MOVE RFS-NEW-SUBSCRIPTION-ID TO SUBSCRIPTION-ID.
+	READ RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	MOVE RFS-FILE-INFO-DATE TO LAST-MODIFIED-FILE.
+
+	REWRITE RFS-RECORD.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+STAMP-LAST-MODIFIED-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** HANDLE-NO-RECORD-TO-RENEW <*
+*> *** There is nothing to       <*
+*> *** extend yet - ReyWriteRFS  <*
+*> *** has to provision the      <*
+*> *** first record before this  <*
+*> *** entry has anything to do  <*
+*> ******************************* <*
+
+HANDLE-NO-RECORD-TO-RENEW.
+
+	DISPLAY "RFS-FILE ERROR - NO SUBSCRIPTION RECORD TO RENEW"
+		UPON CONSOLE.
+	MOVE 16 TO RETURN-CODE.
+	GOBACK.
+
+HANDLE-NO-RECORD-TO-RENEW-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** LOG-RENEW-EVENT           <*
+*> *** Appends a RENEW entry to  <*
+*> *** rfs-audit.dat recording   <*
+*> *** the end date this renewal <*
+*> *** advanced from and to      <*
+*> ******************************* <*
+
+LOG-RENEW-EVENT.
+
+	MOVE "RENEW"          TO RFS-AUDIT-OPERATION.
+	MOVE RFS-IN-SITE-CODE TO RFS-AUDIT-SITE-CODE.
+	MOVE SUBSCRIPTION-ID  TO RFS-AUDIT-SUBSCRIPTION-ID.
+	MOVE RFS-OLD-END-NUM  TO RFS-AUDIT-OLD-END-DATE.
+	MOVE RFS-NEW-END-NUM  TO RFS-AUDIT-NEW-END-DATE.
+
+	PERFORM LOG-RFS-AUDIT-EVENT.
+
+LOG-RENEW-EVENT-EXIT.
+	EXIT.
+
+	COPY "files.stamp.cpy".
+	COPY "rfs.signature.cpy".
+	COPY "audit.log.cpy".
+	COPY "files.error.cpy".
+	COPY "audit.error.cpy".
