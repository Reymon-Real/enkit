@@ -0,0 +1,290 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> ************************************* <*
+*> *** Author - Eduardo Pozos Huerta *** <*
+*> *** File   - ReyWriteRFS.cbl      *** <*
+*> *** Date   - 03/10/2025           *** <*
+*> *** Update - 03/10/2025           *** <*
+*> ************************************* <*
+
+*> ************************************ <*
+*> *** Subscription provisioning    *** <*
+*> ************************************ <*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReyWriteRFS.
+
+*> ***************************
+*> *** ENVIROMENT DIVISION ***
+*> ***************************
+
+ENVIRONMENT DIVISION.
+
+	CONFIGURATION SECTION.
+
+		SOURCE-COMPUTER. Linux x86-64.
+		OBJECT-COMPUTER. Linux x86-64.
+
+
+	INPUT-OUTPUT SECTION.
+
+		FILE-CONTROL.
+			COPY "files.env.cpy".
+			COPY "audit.env.cpy".
+
+*> *********************
+*> *** DATA DIVISION ***
+*> *********************
+
+DATA DIVISION.
+
+*> ********************
+*> *** File Section ***
+*> ********************
+
+	FILE SECTION.
+
+		COPY "files.fd.cpy".
+		COPY "audit.fd.cpy".
+
+*> ***********************
+*> *** Working section ***
+*> ***********************
+
+	WORKING-STORAGE SECTION.
+
+		COPY "files.status.cpy".
+		COPY "audit.status.cpy".
+
+		COPY "files.stamp-ws.cpy".
+
+		COPY "rfs.signature-ws.cpy".
+
+		COPY "audit.log-ws.cpy".
+
+		01 RFS-TODAY-DATE.
+			05 RFS-TODAY-YEAR   PIC 9(04).
+			05 RFS-TODAY-MONTH  PIC 9(02).
+			05 RFS-TODAY-DAY    PIC 9(02).
+
+		01 RFS-NEW-SUBSCRIPTION-ID USAGE BINARY-LONG VALUE 1.
+
+*> ***********************
+*> *** Linkage Section ***
+*> ***********************
+
+	LINKAGE SECTION.
+
+		01 RFS-IN-SITE-CODE    PIC X(08).
+		01 RFS-IN-DAY-START    USAGE BINARY-LONG.
+		01 RFS-IN-MONTH-START  USAGE BINARY-LONG.
+		01 RFS-IN-YEAR-START   USAGE BINARY-LONG.
+		01 RFS-IN-HOUR-START   USAGE BINARY-LONG.
+		01 RFS-IN-MINUTE-START USAGE BINARY-LONG.
+		01 RFS-IN-SECOND-START USAGE BINARY-LONG.
+		01 RFS-IN-DAY-END      USAGE BINARY-LONG.
+		01 RFS-IN-MONTH-END    USAGE BINARY-LONG.
+		01 RFS-IN-YEAR-END     USAGE BINARY-LONG.
+		01 RFS-IN-HOUR-END     USAGE BINARY-LONG.
+		01 RFS-IN-MINUTE-END   USAGE BINARY-LONG.
+		01 RFS-IN-SECOND-END   USAGE BINARY-LONG.
+		01 RFS-IN-GRACE-DAYS   USAGE BINARY-LONG.
+		01 RFS-IN-WARNING-DAYS USAGE BINARY-LONG.
+
+*> **************************************** <*
+*> *** Main entry for the COBOL program *** <*
+*> **************************************** <*
+
+*>
+*> Behaviour:
+*>     This function writes a fully populated RFS-RECORD to
+*>     rfs.dat for the subscription window given by the caller,
+*>     setting day/month/year-current from today's date and
+*>     day/month/year-start / -end from the passed parameters.
+*>
+*> Parameters:
+*>     RFS-IN-SITE-CODE identifies which installation this
+*>     subscription window belongs to
+*>     RFS-IN-DAY-START, RFS-IN-MONTH-START, RFS-IN-YEAR-START
+*>     RFS-IN-HOUR-START, RFS-IN-MINUTE-START, RFS-IN-SECOND-START
+*>     RFS-IN-DAY-END, RFS-IN-MONTH-END, RFS-IN-YEAR-END
+*>     RFS-IN-HOUR-END, RFS-IN-MINUTE-END, RFS-IN-SECOND-END
+*>     RFS-IN-GRACE-DAYS - days past the end date that are still
+*>     honored as active before the subscription is treated as
+*>     hard-expired
+*>     RFS-IN-WARNING-DAYS - days before the end date that the
+*>     subscription is reported as WARNING instead of ACTIVE
+*>
+*> Return:
+*>     RETURN-CODE is zero on success, non-zero when the write
+*>     could not be completed (see RFS-STATUS handling)
+*>
+
+PROCEDURE DIVISION USING RFS-IN-SITE-CODE RFS-IN-DAY-START
+		RFS-IN-MONTH-START RFS-IN-YEAR-START RFS-IN-HOUR-START
+		RFS-IN-MINUTE-START RFS-IN-SECOND-START RFS-IN-DAY-END
+		RFS-IN-MONTH-END RFS-IN-YEAR-END RFS-IN-HOUR-END
+		RFS-IN-MINUTE-END RFS-IN-SECOND-END RFS-IN-GRACE-DAYS
+		RFS-IN-WARNING-DAYS.
+
+	PERFORM BUILD-SUBSCRIPTION-RECORD.
+	PERFORM WRITE-SUBSCRIPTION-RECORD.
+	PERFORM STAMP-LAST-MODIFIED.
+	PERFORM LOG-CREATE-EVENT.
+	GOBACK.
+
+*> ******************************* <*
+*> *** BUILD-SUBSCRIPTION-RECORD  <*
+*> ******************************* <*
+
+BUILD-SUBSCRIPTION-RECORD.
+
+	ACCEPT RFS-TODAY-DATE FROM DATE YYYYMMDD.
+
+	MOVE RFS-IN-SITE-CODE        TO SITE-CODE.
+	MOVE RFS-NEW-SUBSCRIPTION-ID TO SUBSCRIPTION-ID.
+
+	MOVE 0 TO SIGNATURE.
+	MOVE 0 TO LAST-MODIFIED-FILE.
+
+	COMPUTE SYSTEM-TIME-CHANGE =
+		RFS-TODAY-YEAR * 10000 + RFS-TODAY-MONTH * 100 + RFS-TODAY-DAY.
+
+	MOVE RFS-TODAY-DAY   TO DAY-CURRENT.
+	MOVE RFS-TODAY-MONTH TO MONTH-CURRENT.
+	MOVE RFS-TODAY-YEAR  TO YEAR-CURRENT.
+
+	MOVE RFS-IN-DAY-START   TO DAY-START.
+	MOVE RFS-IN-MONTH-START TO MONTH-START.
+	MOVE RFS-IN-YEAR-START  TO YEAR-START.
+	MOVE RFS-IN-HOUR-START   TO HOUR-START.
+	MOVE RFS-IN-MINUTE-START TO MINUTE-START.
+	MOVE RFS-IN-SECOND-START TO SECOND-START.
+
+	MOVE RFS-IN-DAY-END     TO DAY-END.
+	MOVE RFS-IN-MONTH-END   TO MONTH-END.
+	MOVE RFS-IN-YEAR-END    TO YEAR-END.
+	MOVE RFS-IN-HOUR-END     TO HOUR-END.
+	MOVE RFS-IN-MINUTE-END   TO MINUTE-END.
+	MOVE RFS-IN-SECOND-END   TO SECOND-END.
+
+	MOVE RFS-IN-GRACE-DAYS  TO GRACE-DAYS.
+	MOVE RFS-IN-WARNING-DAYS TO WARNING-DAYS.
+
+	PERFORM COMPUTE-RFS-SIGNATURE.
+
+BUILD-SUBSCRIPTION-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** WRITE-SUBSCRIPTION-RECORD  <*
+*> *** OPEN OUTPUT would wipe     <*
+*> *** any other site's records,  <*
+*> *** so only the very first     <*
+*> *** provisioning of rfs.dat    <*
+*> *** itself goes through OUTPUT <*
+*> *** - an existing file is      <*
+*> *** opened I-O and the new     <*
+*> *** site's record is appended  <*
+*> ******************************* <*
+
+WRITE-SUBSCRIPTION-RECORD.
+
+	OPEN I-O RFS-FILE.
+	IF RFS-STATUS-NOT-FOUND
+		OPEN OUTPUT RFS-FILE
+		IF NOT RFS-STATUS-OK
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+
+		CLOSE RFS-FILE
+		IF NOT RFS-STATUS-OK
+			PERFORM HANDLE-RFS-ERROR
+		END-IF
+
+		OPEN I-O RFS-FILE
+	END-IF.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	WRITE RFS-RECORD.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+WRITE-SUBSCRIPTION-RECORD-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** STAMP-LAST-MODIFIED       <*
+*> *** Records the OS-reported   <*
+*> *** modification date of      <*
+*> *** rfs.dat inside its own    <*
+*> *** record, so future runs    <*
+*> *** can detect a clock        <*
+*> *** rollback against it       <*
+*> ******************************* <*
+
+STAMP-LAST-MODIFIED.
+
+	PERFORM GET-RFS-FILE-INFO.
+
+	OPEN I-O RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	MOVE RFS-IN-SITE-CODE        TO SITE-CODE.
+	MOVE RFS-NEW-SUBSCRIPTION-ID TO SUBSCRIPTION-ID.
+	READ RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	MOVE RFS-FILE-INFO-DATE TO LAST-MODIFIED-FILE.
+
+	REWRITE RFS-RECORD.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+	CLOSE RFS-FILE.
+	IF NOT RFS-STATUS-OK
+		PERFORM HANDLE-RFS-ERROR
+	END-IF.
+
+STAMP-LAST-MODIFIED-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** LOG-CREATE-EVENT          <*
+*> *** Appends a CREATE entry to <*
+*> *** rfs-audit.dat for this    <*
+*> *** newly provisioned record  <*
+*> ******************************* <*
+
+LOG-CREATE-EVENT.
+
+	MOVE "CREATE"                TO RFS-AUDIT-OPERATION.
+	MOVE RFS-IN-SITE-CODE        TO RFS-AUDIT-SITE-CODE.
+	MOVE RFS-NEW-SUBSCRIPTION-ID TO RFS-AUDIT-SUBSCRIPTION-ID.
+	MOVE 0                       TO RFS-AUDIT-OLD-END-DATE.
+	COMPUTE RFS-AUDIT-NEW-END-DATE =
+		RFS-IN-YEAR-END * 10000 + RFS-IN-MONTH-END * 100 + RFS-IN-DAY-END.
+
+	PERFORM LOG-RFS-AUDIT-EVENT.
+
+LOG-CREATE-EVENT-EXIT.
+	EXIT.
+
+	COPY "files.stamp.cpy".
+	COPY "rfs.signature.cpy".
+	COPY "audit.log.cpy".
+	COPY "files.error.cpy".
+	COPY "audit.error.cpy".
