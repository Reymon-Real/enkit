@@ -0,0 +1,15 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - history.status.cpy   ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ***********************
+*> *** RFS-HIST-STATUS ***
+*> ***********************
+
+01 RFS-HIST-STATUS PIC XX.
+	88 RFS-HIST-STATUS-OK VALUE "00".
