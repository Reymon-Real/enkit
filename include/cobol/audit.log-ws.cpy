@@ -0,0 +1,56 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - audit.log-ws.cpy     ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Working-storage for the rfs-audit  *** <*
+*> *** trail, paired with audit.log.cpy   *** <*
+*> *** - the caller sets RFS-AUDIT-        *** <*
+*> *** OPERATION/SITE-CODE/SUBSCRIPTION-   *** <*
+*> *** ID/OLD-END-DATE/NEW-END-DATE and    *** <*
+*> *** PERFORMs LOG-RFS-AUDIT-EVENT        *** <*
+*> ***************************************** <*
+
+01 RFS-AUDIT-OPERATION        PIC X(09).
+01 RFS-AUDIT-SITE-CODE        PIC X(08).
+01 RFS-AUDIT-SUBSCRIPTION-ID  USAGE BINARY-LONG VALUE 0.
+01 RFS-AUDIT-OLD-END-DATE     PIC 9(08) VALUE 0.
+01 RFS-AUDIT-NEW-END-DATE     PIC 9(08) VALUE 0.
+
+01 RFS-AUDIT-TODAY-DATE.
+	05 RFS-AUDIT-TODAY-YEAR   PIC 9(04).
+	05 RFS-AUDIT-TODAY-MONTH  PIC 9(02).
+	05 RFS-AUDIT-TODAY-DAY    PIC 9(02).
+
+01 RFS-AUDIT-TODAY-TIME.
+	05 RFS-AUDIT-TODAY-HOUR    PIC 9(02).
+	05 RFS-AUDIT-TODAY-MINUTE  PIC 9(02).
+	05 RFS-AUDIT-TODAY-SECOND  PIC 9(02).
+	05 FILLER                  PIC 9(02).
+
+01 RFS-AUDIT-DETAIL-LINE.
+	05 AUDIT-YEAR                 PIC 9(04).
+	05 FILLER                     PIC X(01) VALUE "-".
+	05 AUDIT-MONTH                PIC 9(02).
+	05 FILLER                     PIC X(01) VALUE "-".
+	05 AUDIT-DAY                  PIC 9(02).
+	05 FILLER                     PIC X(01) VALUE SPACE.
+	05 AUDIT-HOUR                 PIC 9(02).
+	05 FILLER                     PIC X(01) VALUE ":".
+	05 AUDIT-MINUTE               PIC 9(02).
+	05 FILLER                     PIC X(01) VALUE ":".
+	05 AUDIT-SECOND               PIC 9(02).
+	05 FILLER                     PIC X(01) VALUE SPACE.
+	05 AUDIT-OPERATION-OUT        PIC X(09).
+	05 AUDIT-SITE-CODE-OUT        PIC X(08).
+	05 FILLER                     PIC X(01) VALUE SPACE.
+	05 AUDIT-SUBSCRIPTION-ID-OUT  PIC Z(7)9.
+	05 FILLER                     PIC X(01) VALUE SPACE.
+	05 AUDIT-OLD-END-DATE-OUT     PIC 9(08).
+	05 FILLER                     PIC X(01) VALUE "-".
+	05 AUDIT-NEW-END-DATE-OUT     PIC 9(08).
