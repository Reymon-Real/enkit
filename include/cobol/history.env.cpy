@@ -0,0 +1,18 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - history.env.cpy      ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ***********************
+*> *** RFS-HIST-FILE ***
+*> ***********************
+
+SELECT RFS-HIST-FILE
+	ASSIGN TO "rfs-history.txt"
+	ORGANIZATION IS LINE SEQUENTIAL
+	ACCESS MODE IS SEQUENTIAL
+FILE STATUS RFS-HIST-STATUS.
