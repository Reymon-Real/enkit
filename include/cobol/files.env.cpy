@@ -13,6 +13,7 @@
 
 SELECT RFS-FILE
 	ASSIGN TO "rfs.dat"
-	ORGANIZATION IS SEQUENTIAL
-	ACCESS MODE IS SEQUENTIAL
+	ORGANIZATION IS INDEXED
+	ACCESS MODE IS DYNAMIC
+	RECORD KEY IS RFS-KEY
 FILE STATUS RFS-STATUS.
