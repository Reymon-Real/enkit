@@ -0,0 +1,17 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - history.fd.cpy       ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ***********************
+*> *** RFS-HIST-FILE ***
+*> ***********************
+
+FD RFS-HIST-FILE
+	DATA RECORD IS RFS-HIST-LINE.
+
+01 RFS-HIST-LINE PIC X(80).
