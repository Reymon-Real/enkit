@@ -0,0 +1,25 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - files.error.cpy      ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Shared file-status error handler   *** <*
+*> *** COPY this paragraph into the       *** <*
+*> *** PROCEDURE DIVISION of any program  *** <*
+*> *** that opens/reads/writes/closes     *** <*
+*> *** RFS-FILE, then PERFORM it whenever *** <*
+*> *** RFS-STATUS is not RFS-STATUS-OK    *** <*
+*> ***************************************** <*
+
+HANDLE-RFS-ERROR.
+	DISPLAY "RFS-FILE ERROR - FILE STATUS " RFS-STATUS UPON CONSOLE.
+	MOVE 16 TO RETURN-CODE.
+	GOBACK.
+
+HANDLE-RFS-ERROR-EXIT.
+	EXIT.
