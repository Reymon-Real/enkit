@@ -0,0 +1,19 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - rfs.signature-ws.cpy ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Working-storage for the RFS-RECORD *** <*
+*> *** signature checksum, paired with    *** <*
+*> *** rfs.signature.cpy                  *** <*
+*> ***************************************** <*
+
+01 RFS-CHECKSUM-WORK USAGE BINARY-LONG.
+
+01 RFS-SIGNATURE-FLAG PIC X(01) VALUE "N".
+	88 RFS-SIGNATURE-INVALID VALUE "Y".
