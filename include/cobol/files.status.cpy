@@ -0,0 +1,18 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - files.status.cpy     ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ******************
+*> *** RFS-STATUS ***
+*> ******************
+
+01 RFS-STATUS PIC XX.
+	88 RFS-STATUS-OK          VALUE "00".
+	88 RFS-STATUS-EOF         VALUE "10".
+	88 RFS-STATUS-NOT-FOUND   VALUE "35".
+	88 RFS-STATUS-DUPLICATE   VALUE "22".
