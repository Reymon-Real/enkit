@@ -0,0 +1,46 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - files.backup.cpy     ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Shared paragraphs - build a dated  *** <*
+*> *** backup file name and copy rfs.dat  *** <*
+*> *** onto it, using the GnuCOBOL        *** <*
+*> *** C$COPY system routine. COPY into   *** <*
+*> *** PROCEDURE DIVISION; requires       *** <*
+*> *** files.backup-ws.cpy in             *** <*
+*> *** WORKING-STORAGE                    *** <*
+*> ***************************************** <*
+
+BUILD-RFS-BACKUP-NAME.
+
+	ACCEPT RFS-BACKUP-DATE FROM DATE YYYYMMDD.
+	PERFORM FORMAT-RFS-BACKUP-NAME.
+
+BUILD-RFS-BACKUP-NAME-EXIT.
+	EXIT.
+
+FORMAT-RFS-BACKUP-NAME.
+
+	MOVE SPACES TO RFS-BACKUP-NAME.
+	STRING "rfs.dat.bak." DELIMITED BY SIZE
+		RFS-BACKUP-YEAR    DELIMITED BY SIZE
+		RFS-BACKUP-MONTH   DELIMITED BY SIZE
+		RFS-BACKUP-DAY     DELIMITED BY SIZE
+		INTO RFS-BACKUP-NAME.
+
+FORMAT-RFS-BACKUP-NAME-EXIT.
+	EXIT.
+
+BACKUP-RFS-FILE.
+
+	PERFORM BUILD-RFS-BACKUP-NAME.
+	CALL "C$COPY" USING RFS-SOURCE-NAME RFS-BACKUP-NAME RFS-COPY-TYPE.
+
+BACKUP-RFS-FILE-EXIT.
+	EXIT.
