@@ -0,0 +1,23 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - files.backup-ws.cpy  ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Working-storage for rfs.dat backup *** <*
+*> *** and restore, paired with           *** <*
+*> *** files.backup.cpy                   *** <*
+*> ***************************************** <*
+
+01 RFS-SOURCE-NAME PIC X(20) VALUE "rfs.dat".
+01 RFS-BACKUP-NAME  PIC X(40).
+01 RFS-COPY-TYPE     PIC X(01) VALUE SPACE.
+
+01 RFS-BACKUP-DATE.
+	05 RFS-BACKUP-YEAR   PIC 9(04).
+	05 RFS-BACKUP-MONTH  PIC 9(02).
+	05 RFS-BACKUP-DAY    PIC 9(02).
