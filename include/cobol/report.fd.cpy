@@ -0,0 +1,17 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - report.fd.cpy        ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> *********************
+*> *** RFS-RPT-FILE ***
+*> *********************
+
+FD RFS-RPT-FILE
+	DATA RECORD IS RFS-RPT-LINE.
+
+01 RFS-RPT-LINE PIC X(80).
