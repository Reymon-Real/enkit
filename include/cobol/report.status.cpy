@@ -0,0 +1,15 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - report.status.cpy    ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> **********************
+*> *** RFS-RPT-STATUS ***
+*> **********************
+
+01 RFS-RPT-STATUS PIC XX.
+	88 RFS-RPT-STATUS-OK VALUE "00".
