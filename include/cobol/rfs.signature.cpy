@@ -0,0 +1,55 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - rfs.signature.cpy    ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Shared paragraphs - derive/verify  *** <*
+*> *** the RFS-RECORD signature checksum  *** <*
+*> *** from its date fields, so a record  *** <*
+*> *** hand-edited outside our own        *** <*
+*> *** programs can be detected. COPY     *** <*
+*> *** into PROCEDURE DIVISION; requires  *** <*
+*> *** rfs.signature-ws.cpy in            *** <*
+*> *** WORKING-STORAGE                    *** <*
+*> ***************************************** <*
+
+COMPUTE-RFS-SIGNATURE.
+
+	COMPUTE RFS-CHECKSUM-WORK =
+		(DAY-CURRENT * 7)  + (MONTH-CURRENT * 11) + (YEAR-CURRENT * 13)
+		+ (DAY-START * 17) + (MONTH-START * 19)   + (YEAR-START * 23)
+		+ (DAY-END * 29)   + (MONTH-END * 31)     + (YEAR-END * 37)
+		+ (GRACE-DAYS * 41)
+		+ (HOUR-START * 43) + (MINUTE-START * 47) + (SECOND-START * 53)
+		+ (HOUR-END * 59)   + (MINUTE-END * 61)   + (SECOND-END * 67)
+		+ (WARNING-DAYS * 71).
+
+	MOVE RFS-CHECKSUM-WORK TO SIGNATURE.
+
+COMPUTE-RFS-SIGNATURE-EXIT.
+	EXIT.
+
+VERIFY-RFS-SIGNATURE.
+
+	MOVE "N" TO RFS-SIGNATURE-FLAG.
+
+	COMPUTE RFS-CHECKSUM-WORK =
+		(DAY-CURRENT * 7)  + (MONTH-CURRENT * 11) + (YEAR-CURRENT * 13)
+		+ (DAY-START * 17) + (MONTH-START * 19)   + (YEAR-START * 23)
+		+ (DAY-END * 29)   + (MONTH-END * 31)     + (YEAR-END * 37)
+		+ (GRACE-DAYS * 41)
+		+ (HOUR-START * 43) + (MINUTE-START * 47) + (SECOND-START * 53)
+		+ (HOUR-END * 59)   + (MINUTE-END * 61)   + (SECOND-END * 67)
+		+ (WARNING-DAYS * 71).
+
+	IF RFS-CHECKSUM-WORK NOT = SIGNATURE
+		SET RFS-SIGNATURE-INVALID TO TRUE
+	END-IF.
+
+VERIFY-RFS-SIGNATURE-EXIT.
+	EXIT.
