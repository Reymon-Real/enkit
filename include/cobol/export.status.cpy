@@ -0,0 +1,15 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - export.status.cpy    ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ************************
+*> *** RFS-EXPORT-STATUS ***
+*> ************************
+
+01 RFS-EXPORT-STATUS PIC XX.
+	88 RFS-EXPORT-STATUS-OK VALUE "00".
