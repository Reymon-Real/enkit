@@ -18,6 +18,18 @@ FD RFS-FILE
 *> ************************** <*
 
 01 RFS-RECORD.
+	05 RFS-KEY.
+		10 site-code           PIC X(08).
+*>      subscription-id is part of RFS-KEY, and the indexed
+*>      file engine orders keys by a raw byte comparison, not
+*>      by numeric value - it has to be a zero-filled numeric-
+*>      display field (whose digit bytes sort the same way the
+*>      numbers do) rather than BINARY-LONG (whose byte order
+*>      on this runtime does not track numeric order), or
+*>      ascending-key scans stop matching ascending subscription
+*>      id once the id crosses a byte boundary.
+		10 subscription-id     PIC 9(08).
+
 	05 signature           USAGE BINARY-LONG.
 	05 system-time-change  USAGE BINARY-LONG.
 	05 last-modified-file  USAGE BINARY-LONG.
@@ -29,7 +41,16 @@ FD RFS-FILE
 	05 day-start           USAGE BINARY-LONG.
 	05 month-start         USAGE BINARY-LONG.
 	05 year-start          USAGE BINARY-LONG.
+	05 hour-start          USAGE BINARY-LONG.
+	05 minute-start        USAGE BINARY-LONG.
+	05 second-start        USAGE BINARY-LONG.
 
 	05 day-end             USAGE BINARY-LONG.
 	05 month-end           USAGE BINARY-LONG.
 	05 year-end            USAGE BINARY-LONG.
+	05 hour-end            USAGE BINARY-LONG.
+	05 minute-end          USAGE BINARY-LONG.
+	05 second-end          USAGE BINARY-LONG.
+
+	05 grace-days          USAGE BINARY-LONG.
+	05 warning-days        USAGE BINARY-LONG.
