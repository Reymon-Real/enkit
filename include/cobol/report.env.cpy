@@ -0,0 +1,18 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - report.env.cpy       ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> *********************
+*> *** RFS-RPT-FILE ***
+*> *********************
+
+SELECT RFS-RPT-FILE
+	ASSIGN TO "rfs-report.txt"
+	ORGANIZATION IS LINE SEQUENTIAL
+	ACCESS MODE IS SEQUENTIAL
+FILE STATUS RFS-RPT-STATUS.
