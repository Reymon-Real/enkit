@@ -0,0 +1,27 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - audit.error.cpy      ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Shared file-status error handler   *** <*
+*> *** COPY this paragraph into the       *** <*
+*> *** PROCEDURE DIVISION of any program  *** <*
+*> *** that opens/writes/closes           *** <*
+*> *** RFS-AUDIT-FILE, then PERFORM it    *** <*
+*> *** whenever RFS-AUDIT-STATUS is not   *** <*
+*> *** RFS-AUDIT-STATUS-OK                *** <*
+*> ***************************************** <*
+
+HANDLE-RFS-AUDIT-ERROR.
+	DISPLAY "RFS-AUDIT-FILE ERROR - FILE STATUS " RFS-AUDIT-STATUS
+		UPON CONSOLE.
+	MOVE 16 TO RETURN-CODE.
+	GOBACK.
+
+HANDLE-RFS-AUDIT-ERROR-EXIT.
+	EXIT.
