@@ -0,0 +1,17 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - export.fd.cpy        ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> **********************
+*> *** RFS-EXPORT-FILE ***
+*> **********************
+
+FD RFS-EXPORT-FILE
+	DATA RECORD IS RFS-EXPORT-LINE.
+
+01 RFS-EXPORT-LINE PIC X(100).
