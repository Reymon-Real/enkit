@@ -0,0 +1,16 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - audit.status.cpy     ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ************************
+*> *** RFS-AUDIT-STATUS ***
+*> ************************
+
+01 RFS-AUDIT-STATUS PIC XX.
+	88 RFS-AUDIT-STATUS-OK        VALUE "00".
+	88 RFS-AUDIT-STATUS-NOT-FOUND VALUE "35".
