@@ -0,0 +1,17 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - audit.fd.cpy         ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> **********************
+*> *** RFS-AUDIT-FILE ***
+*> **********************
+
+FD RFS-AUDIT-FILE
+	DATA RECORD IS RFS-AUDIT-LINE.
+
+01 RFS-AUDIT-LINE PIC X(80).
