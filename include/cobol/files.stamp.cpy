@@ -0,0 +1,48 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - files.stamp.cpy      ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Shared paragraph - fetches the     *** <*
+*> *** OS-reported size/date/time of      *** <*
+*> *** rfs.dat into RFS-FILE-INFO-AREA,   *** <*
+*> *** paired with files.stamp-ws.cpy     *** <*
+*> ***************************************** <*
+
+GET-RFS-FILE-INFO.
+	CALL "C$FILEINFO" USING RFS-FILE-NAME RFS-FILE-INFO-AREA.
+
+	*> C$FILEINFO always returns size/date/time in forced
+	*> big-endian byte order; swap them back into this
+	*> runtime's native little-endian order before anything
+	*> reads RFS-FILE-INFO-SIZE/DATE/TIME as a number (see the
+	*> comment in files.stamp-ws.cpy).
+	MOVE RFS-FILE-INFO-SIZE-BYTE-8 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-1.
+	MOVE RFS-FILE-INFO-SIZE-BYTE-7 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-2.
+	MOVE RFS-FILE-INFO-SIZE-BYTE-6 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-3.
+	MOVE RFS-FILE-INFO-SIZE-BYTE-5 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-4.
+	MOVE RFS-FILE-INFO-SIZE-BYTE-4 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-5.
+	MOVE RFS-FILE-INFO-SIZE-BYTE-3 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-6.
+	MOVE RFS-FILE-INFO-SIZE-BYTE-2 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-7.
+	MOVE RFS-FILE-INFO-SIZE-BYTE-1 TO RFS-FILE-INFO-SWAP-SIZE-BYTE-8.
+	MOVE RFS-FILE-INFO-SWAP-SIZE   TO RFS-FILE-INFO-SIZE.
+
+	MOVE RFS-FILE-INFO-DATE-BYTE-4 TO RFS-FILE-INFO-SWAP-DATE-BYTE-1.
+	MOVE RFS-FILE-INFO-DATE-BYTE-3 TO RFS-FILE-INFO-SWAP-DATE-BYTE-2.
+	MOVE RFS-FILE-INFO-DATE-BYTE-2 TO RFS-FILE-INFO-SWAP-DATE-BYTE-3.
+	MOVE RFS-FILE-INFO-DATE-BYTE-1 TO RFS-FILE-INFO-SWAP-DATE-BYTE-4.
+	MOVE RFS-FILE-INFO-SWAP-DATE   TO RFS-FILE-INFO-DATE.
+
+	MOVE RFS-FILE-INFO-TIME-BYTE-4 TO RFS-FILE-INFO-SWAP-TIME-BYTE-1.
+	MOVE RFS-FILE-INFO-TIME-BYTE-3 TO RFS-FILE-INFO-SWAP-TIME-BYTE-2.
+	MOVE RFS-FILE-INFO-TIME-BYTE-2 TO RFS-FILE-INFO-SWAP-TIME-BYTE-3.
+	MOVE RFS-FILE-INFO-TIME-BYTE-1 TO RFS-FILE-INFO-SWAP-TIME-BYTE-4.
+	MOVE RFS-FILE-INFO-SWAP-TIME   TO RFS-FILE-INFO-TIME.
+
+GET-RFS-FILE-INFO-EXIT.
+	EXIT.
