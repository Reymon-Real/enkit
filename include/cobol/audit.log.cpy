@@ -0,0 +1,93 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - audit.log.cpy        ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Shared paragraphs - append one     *** <*
+*> *** timestamped line to rfs-audit.dat  *** <*
+*> *** for a create/overwrite/renew       *** <*
+*> *** event. COPY into PROCEDURE         *** <*
+*> *** DIVISION; requires audit.env.cpy,  *** <*
+*> *** audit.fd.cpy, audit.status.cpy and *** <*
+*> *** audit.log-ws.cpy in their          *** <*
+*> *** respective divisions               *** <*
+*> ***************************************** <*
+
+LOG-RFS-AUDIT-EVENT.
+
+	ACCEPT RFS-AUDIT-TODAY-DATE FROM DATE YYYYMMDD.
+	ACCEPT RFS-AUDIT-TODAY-TIME FROM TIME.
+
+	PERFORM OPEN-RFS-AUDIT-FILE.
+	PERFORM FORMAT-RFS-AUDIT-LINE.
+
+	MOVE RFS-AUDIT-DETAIL-LINE TO RFS-AUDIT-LINE.
+	WRITE RFS-AUDIT-LINE.
+	IF NOT RFS-AUDIT-STATUS-OK
+		PERFORM HANDLE-RFS-AUDIT-ERROR
+	END-IF.
+
+	CLOSE RFS-AUDIT-FILE.
+	IF NOT RFS-AUDIT-STATUS-OK
+		PERFORM HANDLE-RFS-AUDIT-ERROR
+	END-IF.
+
+LOG-RFS-AUDIT-EVENT-EXIT.
+	EXIT.
+
+*> ******************************* <*
+*> *** OPEN-RFS-AUDIT-FILE       <*
+*> *** rfs-audit.dat may not     <*
+*> *** exist yet on the very     <*
+*> *** first event - fall back   <*
+*> *** to OUTPUT just once to    <*
+*> *** create it, then reopen it <*
+*> *** for EXTEND so this event  <*
+*> *** is still appended, not    <*
+*> *** left as the only line     <*
+*> ******************************* <*
+
+OPEN-RFS-AUDIT-FILE.
+
+	OPEN EXTEND RFS-AUDIT-FILE.
+	IF RFS-AUDIT-STATUS-NOT-FOUND
+		OPEN OUTPUT RFS-AUDIT-FILE
+		IF NOT RFS-AUDIT-STATUS-OK
+			PERFORM HANDLE-RFS-AUDIT-ERROR
+		END-IF
+
+		CLOSE RFS-AUDIT-FILE
+		IF NOT RFS-AUDIT-STATUS-OK
+			PERFORM HANDLE-RFS-AUDIT-ERROR
+		END-IF
+
+		OPEN EXTEND RFS-AUDIT-FILE
+	END-IF.
+	IF NOT RFS-AUDIT-STATUS-OK
+		PERFORM HANDLE-RFS-AUDIT-ERROR
+	END-IF.
+
+OPEN-RFS-AUDIT-FILE-EXIT.
+	EXIT.
+
+FORMAT-RFS-AUDIT-LINE.
+
+	MOVE RFS-AUDIT-TODAY-YEAR      TO AUDIT-YEAR.
+	MOVE RFS-AUDIT-TODAY-MONTH     TO AUDIT-MONTH.
+	MOVE RFS-AUDIT-TODAY-DAY       TO AUDIT-DAY.
+	MOVE RFS-AUDIT-TODAY-HOUR      TO AUDIT-HOUR.
+	MOVE RFS-AUDIT-TODAY-MINUTE    TO AUDIT-MINUTE.
+	MOVE RFS-AUDIT-TODAY-SECOND    TO AUDIT-SECOND.
+	MOVE RFS-AUDIT-OPERATION       TO AUDIT-OPERATION-OUT.
+	MOVE RFS-AUDIT-SITE-CODE       TO AUDIT-SITE-CODE-OUT.
+	MOVE RFS-AUDIT-SUBSCRIPTION-ID TO AUDIT-SUBSCRIPTION-ID-OUT.
+	MOVE RFS-AUDIT-OLD-END-DATE    TO AUDIT-OLD-END-DATE-OUT.
+	MOVE RFS-AUDIT-NEW-END-DATE    TO AUDIT-NEW-END-DATE-OUT.
+
+FORMAT-RFS-AUDIT-LINE-EXIT.
+	EXIT.
