@@ -0,0 +1,18 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - audit.env.cpy        ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> **********************
+*> *** RFS-AUDIT-FILE ***
+*> **********************
+
+SELECT RFS-AUDIT-FILE
+	ASSIGN TO "rfs-audit.dat"
+	ORGANIZATION IS LINE SEQUENTIAL
+	ACCESS MODE IS SEQUENTIAL
+FILE STATUS RFS-AUDIT-STATUS.
