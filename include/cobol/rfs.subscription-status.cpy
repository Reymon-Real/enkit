@@ -0,0 +1,24 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - rfs.subscription-status.cpy *
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Subscription status code, shared   *** <*
+*> *** between ReyValidateRFS,             *** <*
+*> *** ReyGetRFSStatus and the reporting   *** <*
+*> *** programs                            *** <*
+*> ***************************************** <*
+
+01 RFS-SUBSCRIPTION-STATUS PIC 9(02).
+	88 SUB-NOT-STARTED     VALUE 01.
+	88 SUB-ACTIVE          VALUE 02.
+	88 SUB-EXPIRED         VALUE 03.
+	88 SUB-GRACE           VALUE 04.
+	88 SUB-WARNING         VALUE 05.
+	88 SUB-NOT-PROVISIONED VALUE 06.
+	88 SUB-TAMPERED        VALUE 09.
