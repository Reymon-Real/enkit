@@ -0,0 +1,75 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - files.stamp-ws.cpy   ***
+*> *** Date   - 03/10/2025           ***
+*> *** Update - 03/10/2025           ***
+*> *************************************
+
+*> ***************************************** <*
+*> *** Working-storage for the C$FILEINFO *** <*
+*> *** system call used to stamp/verify   *** <*
+*> *** rfs.dat's OS-reported mod time,    *** <*
+*> *** paired with files.stamp.cpy        *** <*
+*> ***************************************** <*
+
+*> C$FILEINFO always hands back RFS-FILE-INFO-AREA in forced
+*> big-endian byte order, regardless of the binary-byteorder
+*> dialect setting, while this runtime's own BINARY-DOUBLE/
+*> BINARY-LONG fields are stored in native little-endian order.
+*> The byte-level redefinitions and swap fields below let
+*> GET-RFS-FILE-INFO (files.stamp.cpy) put the returned size,
+*> date and time back into native byte order before anything
+*> else reads them as numbers.
+
+01 RFS-FILE-NAME PIC X(20) VALUE "rfs.dat".
+
+01 RFS-FILE-INFO-AREA.
+	05 RFS-FILE-INFO-SIZE  USAGE BINARY-DOUBLE.
+	05 RFS-FILE-INFO-SIZE-X REDEFINES RFS-FILE-INFO-SIZE.
+		10 RFS-FILE-INFO-SIZE-BYTE-1 PIC X(01).
+		10 RFS-FILE-INFO-SIZE-BYTE-2 PIC X(01).
+		10 RFS-FILE-INFO-SIZE-BYTE-3 PIC X(01).
+		10 RFS-FILE-INFO-SIZE-BYTE-4 PIC X(01).
+		10 RFS-FILE-INFO-SIZE-BYTE-5 PIC X(01).
+		10 RFS-FILE-INFO-SIZE-BYTE-6 PIC X(01).
+		10 RFS-FILE-INFO-SIZE-BYTE-7 PIC X(01).
+		10 RFS-FILE-INFO-SIZE-BYTE-8 PIC X(01).
+	05 RFS-FILE-INFO-DATE  USAGE BINARY-LONG.
+	05 RFS-FILE-INFO-DATE-X REDEFINES RFS-FILE-INFO-DATE.
+		10 RFS-FILE-INFO-DATE-BYTE-1 PIC X(01).
+		10 RFS-FILE-INFO-DATE-BYTE-2 PIC X(01).
+		10 RFS-FILE-INFO-DATE-BYTE-3 PIC X(01).
+		10 RFS-FILE-INFO-DATE-BYTE-4 PIC X(01).
+	05 RFS-FILE-INFO-TIME  USAGE BINARY-LONG.
+	05 RFS-FILE-INFO-TIME-X REDEFINES RFS-FILE-INFO-TIME.
+		10 RFS-FILE-INFO-TIME-BYTE-1 PIC X(01).
+		10 RFS-FILE-INFO-TIME-BYTE-2 PIC X(01).
+		10 RFS-FILE-INFO-TIME-BYTE-3 PIC X(01).
+		10 RFS-FILE-INFO-TIME-BYTE-4 PIC X(01).
+
+01 RFS-FILE-INFO-SWAP-SIZE USAGE BINARY-DOUBLE.
+01 RFS-FILE-INFO-SWAP-SIZE-X REDEFINES RFS-FILE-INFO-SWAP-SIZE.
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-1 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-2 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-3 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-4 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-5 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-6 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-7 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-SIZE-BYTE-8 PIC X(01).
+
+01 RFS-FILE-INFO-SWAP-DATE USAGE BINARY-LONG.
+01 RFS-FILE-INFO-SWAP-DATE-X REDEFINES RFS-FILE-INFO-SWAP-DATE.
+	05 RFS-FILE-INFO-SWAP-DATE-BYTE-1 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-DATE-BYTE-2 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-DATE-BYTE-3 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-DATE-BYTE-4 PIC X(01).
+
+01 RFS-FILE-INFO-SWAP-TIME USAGE BINARY-LONG.
+01 RFS-FILE-INFO-SWAP-TIME-X REDEFINES RFS-FILE-INFO-SWAP-TIME.
+	05 RFS-FILE-INFO-SWAP-TIME-BYTE-1 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-TIME-BYTE-2 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-TIME-BYTE-3 PIC X(01).
+	05 RFS-FILE-INFO-SWAP-TIME-BYTE-4 PIC X(01).
