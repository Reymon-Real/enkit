@@ -0,0 +1,18 @@
+*> SPDX-License-Identifier: AGPL-3-or-later <*
+
+*> *************************************
+*> *** Author - Eduardo Pozos Huerta ***
+*> *** File   - export.env.cpy       ***
+*> *** Date   - 09/08/2026           ***
+*> *** Update - 09/08/2026           ***
+*> *************************************
+
+*> **********************
+*> *** RFS-EXPORT-FILE ***
+*> **********************
+
+SELECT RFS-EXPORT-FILE
+	ASSIGN TO "rfs-export.csv"
+	ORGANIZATION IS LINE SEQUENTIAL
+	ACCESS MODE IS SEQUENTIAL
+FILE STATUS RFS-EXPORT-STATUS.
